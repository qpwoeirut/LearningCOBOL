@@ -22,19 +22,38 @@
            01 WS-STUFF.
                05 WS-STUFF-STUFF PIC X(100000).
            01 WS-EOF PIC A(3) VALUE "NO".
+           01 WS-PAGE-SIZE PIC 9(5) VALUE 20.
+           01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+           01 WS-QUIT-FLAG PIC X(1) VALUE "N".
+           01 WS-PAGE-RESPONSE PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter file path for the file you want to read:".
            ACCEPT WS-FILE-NAME.
+           DISPLAY "Enter number of records to show per page:".
+           ACCEPT WS-PAGE-SIZE.
            OPEN INPUT STUFF.
-           PERFORM UNTIL WS-EOF="YES"
+           PERFORM UNTIL WS-EOF="YES" OR WS-QUIT-FLAG = "Y"
                READ STUFF INTO WS-STUFF
                    AT END MOVE "YES" TO WS-EOF
-                   NOT AT END DISPLAY WS-STUFF
+                   NOT AT END
+                       DISPLAY WS-STUFF
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF FUNCTION MOD(WS-RECORD-COUNT, WS-PAGE-SIZE)
+                           = 0
+                           PERFORM PAGE-PROMPT-PARA
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE STUFF.
            STOP RUN.
 
+           PAGE-PROMPT-PARA.
+               DISPLAY "-- press Enter for next page, or Q to quit --"
+               ACCEPT WS-PAGE-RESPONSE
+               IF WS-PAGE-RESPONSE = "Q" OR WS-PAGE-RESPONSE = "q"
+                   MOVE "Y" TO WS-QUIT-FLAG
+               END-IF.
+
            PRINT-FILE-PARA.
        END PROGRAM FILE-ECHO.
