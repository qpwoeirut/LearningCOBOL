@@ -6,12 +6,48 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ECHO-UTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT AUDIT-LOG-FILE ASSIGN TO "call_audit_log.txt"
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+           FD AUDIT-LOG-FILE.
+           01 AUDIT-LOG-LINE PIC X(1044).
+       WORKING-STORAGE SECTION.
+           01 WS-TIMESTAMP-DATA.
+               05 WS-TS-DATE.
+                   10 WS-TS-YEAR         PIC 9(04).
+                   10 WS-TS-MONTH        PIC 9(02).
+                   10 WS-TS-DAY          PIC 9(02).
+               05 WS-TS-TIME.
+                   10 WS-TS-HOURS        PIC 9(02).
+                   10 WS-TS-MINUTE       PIC 9(02).
+                   10 WS-TS-SECOND       PIC 9(02).
+                   10 WS-TS-MILLISECONDS PIC 9(02).
        LINKAGE SECTION.
            01 LS-INPUT PIC X(1000).
        PROCEDURE DIVISION USING LS-INPUT.
+       MAIN-PROCEDURE.
            DISPLAY "Running ECHO-UTIL"
            DISPLAY LS-INPUT
 
+           PERFORM WRITE-AUDIT-LOG-PARA
+
            GOBACK.
+
+       WRITE-AUDIT-LOG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP-DATA
+           STRING WS-TS-MONTH "/" WS-TS-DAY "/" WS-TS-YEAR " "
+               WS-TS-HOURS ":" WS-TS-MINUTE ":" WS-TS-SECOND " "
+               "ECHO-UTIL called with: " LS-INPUT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG-FILE
+           .
+
        END PROGRAM ECHO-UTIL.
