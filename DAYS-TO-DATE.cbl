@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author: Stanley Zhong
+      * Date: 5/25/2020
+      * Purpose: Convert number of days since 12/31/1600 back to a
+      *          year, month, day calendar date (companion to
+      *          DATE-TO-DAYS)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYS-TO-DATE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-DATE-INTEGER PIC 9(8).
+       LINKAGE SECTION.
+           01 LS-DAYS PIC 9(9).
+           01 LS-YEAR PIC 9(4).
+           01 LS-MONTH PIC 9(2).
+           01 LS-DAY PIC 9(2).
+       PROCEDURE DIVISION USING LS-DAYS LS-YEAR LS-MONTH LS-DAY.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION DATE-OF-INTEGER(LS-DAYS) TO WS-DATE-INTEGER
+
+           DIVIDE WS-DATE-INTEGER BY 10000 GIVING LS-YEAR
+           COMPUTE LS-MONTH = FUNCTION MOD(WS-DATE-INTEGER / 100, 100)
+           COMPUTE LS-DAY = FUNCTION MOD(WS-DATE-INTEGER, 100)
+
+           GOBACK.
+       END PROGRAM DAYS-TO-DATE.
