@@ -24,6 +24,7 @@
        WORKING-STORAGE SECTION.
            01 WS-INPUT-FILE-NAME PIC X(100).
            01 WS-OUTPUT-FILE-NAME PIC X(100).
+           01 WS-SORT-ORDER PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Input the path of the file to sort:"
@@ -33,8 +34,16 @@
       -     "an be the same):"
            ACCEPT WS-OUTPUT-FILE-NAME
 
-           SORT FS-WORK-FILE ON ASCENDING KEY FS-INPUT-NUMBER
-           USING FS-INPUT-FILE GIVING FS-OUTPUT-FILE
+           DISPLAY "Sort ascending or descending? (A/D):"
+           ACCEPT WS-SORT-ORDER
+
+           IF WS-SORT-ORDER = "D" OR WS-SORT-ORDER = "d"
+               SORT FS-WORK-FILE ON DESCENDING KEY FS-INPUT-NUMBER
+               USING FS-INPUT-FILE GIVING FS-OUTPUT-FILE
+           ELSE
+               SORT FS-WORK-FILE ON ASCENDING KEY FS-INPUT-NUMBER
+               USING FS-INPUT-FILE GIVING FS-OUTPUT-FILE
+           END-IF
 
            CALL "PRINT-NUMBER-FILE-UTIL" USING WS-OUTPUT-FILE-NAME
 
