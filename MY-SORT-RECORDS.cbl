@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: Stanley Zhong
+      * Date: 5/11/2020
+      * Purpose: Sort a file of fixed-length name records on a primary
+      *          and secondary key and write the result to another file
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MY-SORT-RECORDS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FS-INPUT-FILE ASSIGN TO WS-INPUT-FILE-NAME.
+               SELECT FS-OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME.
+               SELECT FS-WORK-FILE ASSIGN TO "tmp_work_records.txt".
+       DATA DIVISION.
+       FILE SECTION.
+           FD FS-INPUT-FILE.
+               01 FS-INPUT-RECORD.
+                   05 FS-INPUT-PRIMARY-KEY    PIC 9(10).
+                   05 FS-INPUT-SECONDARY-KEY  PIC 9(10).
+                   05 FS-INPUT-NAME           PIC X(100).
+           FD FS-OUTPUT-FILE.
+               01 FS-OUTPUT-RECORD.
+                   05 FS-OUTPUT-PRIMARY-KEY   PIC 9(10).
+                   05 FS-OUTPUT-SECONDARY-KEY PIC 9(10).
+                   05 FS-OUTPUT-NAME          PIC X(100).
+
+           SD FS-WORK-FILE.
+               01 FS-WORK-RECORD.
+                   05 FS-WORK-PRIMARY-KEY     PIC 9(10).
+                   05 FS-WORK-SECONDARY-KEY   PIC 9(10).
+                   05 FS-WORK-NAME            PIC X(100).
+       WORKING-STORAGE SECTION.
+           01 WS-INPUT-FILE-NAME PIC X(100).
+           01 WS-OUTPUT-FILE-NAME PIC X(100).
+           01 WS-SORT-ORDER PIC X(1).
+           01 WS-EOF PIC A(3) VALUE "NO".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Input the path of the record file to sort:"
+           ACCEPT WS-INPUT-FILE-NAME
+
+           DISPLAY "Input the path of the file for the sorted records (
+      -     "can be the same):"
+           ACCEPT WS-OUTPUT-FILE-NAME
+
+           DISPLAY "Sort ascending or descending? (A/D):"
+           ACCEPT WS-SORT-ORDER
+
+           IF WS-SORT-ORDER = "D" OR WS-SORT-ORDER = "d"
+               SORT FS-WORK-FILE
+                   ON DESCENDING KEY FS-WORK-PRIMARY-KEY
+                   ON DESCENDING KEY FS-WORK-SECONDARY-KEY
+                   USING FS-INPUT-FILE GIVING FS-OUTPUT-FILE
+           ELSE
+               SORT FS-WORK-FILE
+                   ON ASCENDING KEY FS-WORK-PRIMARY-KEY
+                   ON ASCENDING KEY FS-WORK-SECONDARY-KEY
+                   USING FS-INPUT-FILE GIVING FS-OUTPUT-FILE
+           END-IF
+
+           PERFORM PRINT-OUTPUT-FILE-PARA
+
+           STOP RUN.
+
+       PRINT-OUTPUT-FILE-PARA.
+           OPEN INPUT FS-OUTPUT-FILE
+           PERFORM PRINT-ONE-RECORD-PARA UNTIL WS-EOF = "YES"
+           CLOSE FS-OUTPUT-FILE
+           .
+
+       PRINT-ONE-RECORD-PARA.
+           READ FS-OUTPUT-FILE INTO FS-OUTPUT-RECORD
+               AT END
+                   MOVE "YES" TO WS-EOF
+               NOT AT END
+                   DISPLAY FS-OUTPUT-PRIMARY-KEY " "
+                       FS-OUTPUT-SECONDARY-KEY " " FS-OUTPUT-NAME
+           END-READ
+           .
+
+       END PROGRAM MY-SORT-RECORDS.
