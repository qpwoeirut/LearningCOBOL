@@ -6,8 +6,16 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LOG-FILE ASSIGN TO WS-LOG-FILE-PATH
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
+               FD LOG-FILE.
+               01 LOG-LINE PIC X(40).
            WORKING-STORAGE SECTION.
                01 WS-CURRENT-DATE-DATA.
                    05 WS-CURRENT-DATE.
@@ -19,6 +27,8 @@
                        10 WS-CURRENT-MINUTE       PIC 9(02).
                        10 WS-CURRENT-SECOND       PIC 9(02).
                        10 WS-CURRENT-MILLISECONDS PIC 9(02).
+               01 WS-LOG-FILE-PATH PIC X(100) VALUE "batch_run_log.txt".
+               01 WS-LOG-MODE PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
@@ -26,5 +36,24 @@
                WS-CURRENT-YEAR
            DISPLAY "Time: "WS-CURRENT-HOURS":"WS-CURRENT-MINUTE":"
                WS-CURRENT-SECOND"."WS-CURRENT-MILLISECONDS
+
+           DISPLAY "Append this run's timestamp to the batch run log? (
+      -         "Y/N):"
+           ACCEPT WS-LOG-MODE
+           IF WS-LOG-MODE = "Y" OR WS-LOG-MODE = "y"
+               PERFORM APPEND-LOG-ENTRY-PARA
+           END-IF
+
            STOP RUN.
+
+       APPEND-LOG-ENTRY-PARA.
+           OPEN EXTEND LOG-FILE
+           STRING WS-CURRENT-MONTH "/" WS-CURRENT-DAY "/"
+               WS-CURRENT-YEAR " " WS-CURRENT-HOURS ":"
+               WS-CURRENT-MINUTE ":" WS-CURRENT-SECOND
+               DELIMITED BY SIZE INTO LOG-LINE
+           WRITE LOG-LINE
+           CLOSE LOG-FILE
+           .
+
        END PROGRAM CLOCK.
