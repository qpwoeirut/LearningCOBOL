@@ -1,7 +1,7 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: Stanley Zhong
+      * Date: 5/11/2020
+      * Purpose: Rotate a file of numbers left or right by N positions
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,13 +13,98 @@
                SELECT ARRAY-NUMBERS ASSIGN TO WS-FILE-NAME
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
+               SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+           FD ARRAY-NUMBERS.
+           01 ARRAY-DATA.
+               05 ARRAY-NUMBER PIC 9(10).
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-DATA.
+               05 OUTPUT-NUMBER PIC 9(10).
+
        WORKING-STORAGE SECTION.
            01 WS-FILE-NAME PIC X(100).
+           01 WS-OUTPUT-FILE-NAME PIC X(100).
+
+           01 WS-SIZE PIC 9(6) VALUE 0.
+           01 WS-NUMBERS.
+               05 WS-NUM PIC 9(10) OCCURS 1000000 TIMES INDEXED BY I.
+           01 WS-ROTATED.
+               05 WS-ROT-NUM PIC 9(10) OCCURS 1000000 TIMES.
+
+           01 WS-DIRECTION PIC X(1).
+           01 WS-ROTATE-N PIC 9(6).
+           01 WS-NEW-INDEX PIC 9(7).
+           01 WS-EOF PIC X(3) VALUE "NO".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+           DISPLAY "Enter the path of the number file to rotate:"
+           ACCEPT WS-FILE-NAME
+
+           OPEN INPUT ARRAY-NUMBERS
+           PERFORM READ-NUMBER-PARA UNTIL WS-EOF = "YES"
+           CLOSE ARRAY-NUMBERS
+
+           DISPLAY "Rotate left or right? (L/R):"
+           ACCEPT WS-DIRECTION
+
+           DISPLAY "Enter the number of positions to rotate by:"
+           ACCEPT WS-ROTATE-N
+
+           PERFORM ROTATE-ARRAY-PARA
+
+           DISPLAY "Enter the path of the file for the rotated numbers (
+      -     "can be the same):"
+           ACCEPT WS-OUTPUT-FILE-NAME
+
+           OPEN OUTPUT OUTPUT-FILE
+               PERFORM WRITE-ROTATED-PARA
+               VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SIZE
+           CLOSE OUTPUT-FILE
+
+           STOP RUN.
+
+       READ-NUMBER-PARA.
+           READ ARRAY-NUMBERS INTO ARRAY-DATA
+               AT END
+                   MOVE "YES" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-SIZE
+                   MOVE ARRAY-NUMBER TO WS-NUM(WS-SIZE)
+           END-READ
+           .
+
+       ROTATE-ARRAY-PARA.
+           IF WS-SIZE > 0
+               COMPUTE WS-ROTATE-N = FUNCTION MOD(WS-ROTATE-N, WS-SIZE)
+           END-IF
+
+           PERFORM ROTATE-ONE-ENTRY-PARA
+               VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SIZE
+           .
+
+       ROTATE-ONE-ENTRY-PARA.
+           IF WS-DIRECTION = "L" OR WS-DIRECTION = "l"
+               COMPUTE WS-NEW-INDEX =
+                   FUNCTION MOD(I - 1 - WS-ROTATE-N + WS-SIZE, WS-SIZE)
+                       + 1
+           ELSE
+               COMPUTE WS-NEW-INDEX =
+                   FUNCTION MOD(I - 1 + WS-ROTATE-N, WS-SIZE) + 1
+           END-IF
+           MOVE WS-NUM(I) TO WS-ROT-NUM(WS-NEW-INDEX)
+           .
+
+       WRITE-ROTATED-PARA.
+           MOVE WS-ROT-NUM(I) TO OUTPUT-NUMBER
+           WRITE OUTPUT-DATA
+           .
+
        END PROGRAM ROTATE.
