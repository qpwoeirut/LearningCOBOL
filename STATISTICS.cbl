@@ -1,10 +1,13 @@
       ******************************************************************
       * Author: Stanley Zhong
       * Date: 5/7/2020, Updated 5/11/2020
-      * Purpose: Read non-negative numbers from file and print sum, min,
-      *          max, mean, range, and total count of numbers OR
-      *          write numbers to file
+      * Purpose: Read numbers from file and print sum, min,
+      *          max, mean, median, standard deviation, range, and
+      *          total count of numbers OR write numbers to file
       * Tectonics: cobc
+      * Modification History:
+      *   - signed numbers, median/standard deviation, and an optional
+      *     report-file output mode added to DISPLAY-STATS-PARA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STATISTICS.
@@ -14,29 +17,53 @@
                SELECT FS-NUMBERS-FILE ASSIGN TO WS-FILE-PATH
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
+               SELECT FS-REPORT-FILE ASSIGN TO WS-REPORT-FILE-PATH
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD FS-NUMBERS-FILE.
            01 FS-NUMBERS-DATA.
-               05 FS-NUMBER PIC 9(10).
+               05 FS-NUMBER PIC S9(9).
+           FD FS-REPORT-FILE.
+           01 FS-REPORT-LINE PIC X(40).
        WORKING-STORAGE SECTION.
            01 WS-FILE-NAME PIC X(100).
            01 WS-FILE-PATH PIC X(100).
+           01 WS-REPORT-FILE-PATH PIC X(100).
+           01 WS-REPORT-FLAG PIC X(1) VALUE "N".
 
-           01 WS-NUMBER PIC 9(10).
+           01 WS-NUMBER PIC S9(9).
+           01 WS-FIRST-NUMBER-FLAG PIC X(1) VALUE "Y".
 
            01 WS-DATA.
                05 WS-TOTAL-COUNT PIC 9(20) VALUE 0.
-               05 WS-SUM PIC 9(20) VALUE 0.
-               05 WS-MIN PIC 9(20) VALUE 99999999999999999999.
-               05 WS-MAX PIC 9(20) VALUE 0.
-               05 WS-MEAN PIC 9(20).
-               05 WS-RANGE PIC 9(20).
+               05 WS-SUM PIC S9(20) VALUE 0.
+               05 WS-MIN PIC S9(20) VALUE 0.
+               05 WS-MAX PIC S9(20) VALUE 0.
+               05 WS-MEAN PIC S9(20).
+               05 WS-MEAN-PRECISE PIC S9(18)V9(6).
+               05 WS-RANGE PIC S9(20).
+               05 WS-SUM-OF-SQUARES PIC S9(20)V9(6) VALUE 0.
+               05 WS-VARIANCE PIC S9(18)V9(6).
+               05 WS-STD-DEV PIC S9(18)V9(6).
+               05 WS-MEDIAN PIC S9(18)V9(6).
+
+           01 WS-NUMBER-TABLE.
+               05 WS-NUMBER-ENTRY OCCURS 10000 TIMES PIC S9(9).
+           01 WS-TABLE-COUNT PIC 9(5) VALUE 0.
+           01 WS-TABLE-MAX PIC 9(5) VALUE 10000.
+           01 WS-SORT-OUTER PIC 9(5).
+           01 WS-SORT-INNER PIC 9(5).
+           01 WS-SORT-TEMP PIC S9(9).
+           01 WS-MEDIAN-INDEX PIC 9(5).
 
            01 WS-COMMAND PIC A(1).
            01 WS-INPUT PIC X(10).
 
-           01 WS-DISPLAY PIC Z(19)9.
+           01 WS-DISPLAY PIC -(18)9.
+           01 WS-DISPLAY-DEC PIC -(15)9.9(4).
+           01 WS-STAT-LABEL PIC X(14).
 
            01 WS-EOF PIC X(3) VALUE "NO".
        PROCEDURE DIVISION.
@@ -46,15 +73,24 @@
 
            DISPLAY "Enter 'w' to write or 's' to get statistics"
            ACCEPT WS-COMMAND
+           PERFORM REPROMPT-COMMAND-PARA
+               UNTIL WS-COMMAND = "w" OR WS-COMMAND = "s"
 
            IF WS-COMMAND = "w"
-               DISPLAY "Enter numbers (up to 1e10, exclusive) or type 'q
-      -         "uit' to quit"
+               DISPLAY "Enter numbers (magnitude up to 1e9, exclusive;
+      -         " prefix with - for negative), or type 'quit' to quit"
                OPEN OUTPUT FS-NUMBERS-FILE
                ACCEPT WS-INPUT
                PERFORM WRITE-NUMBER-PARA UNTIL WS-INPUT = "quit"
                CLOSE FS-NUMBERS-FILE
            ELSE IF WS-COMMAND = "s"
+               DISPLAY "Enter a report output file path, or leave blank "
+      -           "to skip"
+               ACCEPT WS-REPORT-FILE-PATH
+               IF WS-REPORT-FILE-PATH NOT = SPACES
+                   MOVE "Y" TO WS-REPORT-FLAG
+               END-IF
+
                DISPLAY "Reading file..."
                OPEN INPUT FS-NUMBERS-FILE
                PERFORM PROCESS-NUMBER-PARA UNTIL WS-EOF="YES"
@@ -62,6 +98,15 @@
 
                SUBTRACT WS-MIN FROM WS-MAX GIVING WS-RANGE
                DIVIDE WS-SUM BY WS-TOTAL-COUNT GIVING WS-MEAN
+               DIVIDE WS-SUM BY WS-TOTAL-COUNT GIVING WS-MEAN-PRECISE
+
+               COMPUTE WS-VARIANCE =
+                   (WS-SUM-OF-SQUARES / WS-TOTAL-COUNT) -
+                   (WS-MEAN-PRECISE * WS-MEAN-PRECISE)
+               COMPUTE WS-STD-DEV = FUNCTION SQRT(WS-VARIANCE)
+
+               PERFORM SORT-NUMBER-TABLE-PARA
+               PERFORM CALCULATE-MEDIAN-PARA
 
                PERFORM DISPLAY-STATS-PARA
            ELSE
@@ -70,8 +115,14 @@
 
            STOP RUN.
 
+       REPROMPT-COMMAND-PARA.
+           DISPLAY "Invalid command - enter 'w' to write or 's' to get
+      -         " statistics"
+           ACCEPT WS-COMMAND
+           .
+
        WRITE-NUMBER-PARA.
-           MOVE WS-INPUT TO FS-NUMBER
+           MOVE FUNCTION NUMVAL(WS-INPUT) TO FS-NUMBER
            WRITE FS-NUMBERS-DATA
            ACCEPT WS-INPUT.
 
@@ -83,34 +134,133 @@
                NOT AT END
                    ADD 1 TO WS-TOTAL-COUNT
                    ADD WS-NUMBER TO WS-SUM
-                   IF WS-NUMBER < WS-MIN
+                   COMPUTE WS-SUM-OF-SQUARES =
+                       WS-SUM-OF-SQUARES + (WS-NUMBER * WS-NUMBER)
+
+                   IF WS-FIRST-NUMBER-FLAG = "Y"
                        MOVE WS-NUMBER TO WS-MIN
+                       MOVE WS-NUMBER TO WS-MAX
+                       MOVE "N" TO WS-FIRST-NUMBER-FLAG
+                   ELSE
+                       IF WS-NUMBER < WS-MIN
+                           MOVE WS-NUMBER TO WS-MIN
+                       END-IF
+
+                       IF WS-NUMBER > WS-MAX
+                           MOVE WS-NUMBER TO WS-MAX
+                       END-IF
                    END-IF
 
-                   IF WS-NUMBER > WS-MAX
-                       MOVE WS-NUMBER TO WS-MAX
+                   IF WS-TABLE-COUNT < WS-TABLE-MAX
+                       ADD 1 TO WS-TABLE-COUNT
+                       MOVE WS-NUMBER TO WS-NUMBER-ENTRY(WS-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "WARNING: median table full at "
+      -                   WS-TABLE-MAX " entries - median is "
+      -                   "approximate"
                    END-IF
            END-READ.
 
 
+       SORT-NUMBER-TABLE-PARA.
+           PERFORM OUTER-SORT-PASS-PARA
+               VARYING WS-SORT-OUTER FROM 1 BY 1
+               UNTIL WS-SORT-OUTER > WS-TABLE-COUNT - 1
+           .
+
+       OUTER-SORT-PASS-PARA.
+           PERFORM INNER-SORT-COMPARE-PARA
+               VARYING WS-SORT-INNER FROM 1 BY 1
+               UNTIL WS-SORT-INNER > WS-TABLE-COUNT - WS-SORT-OUTER
+           .
+
+       INNER-SORT-COMPARE-PARA.
+           IF WS-NUMBER-ENTRY(WS-SORT-INNER) >
+               WS-NUMBER-ENTRY(WS-SORT-INNER + 1)
+               MOVE WS-NUMBER-ENTRY(WS-SORT-INNER) TO WS-SORT-TEMP
+               MOVE WS-NUMBER-ENTRY(WS-SORT-INNER + 1) TO
+                   WS-NUMBER-ENTRY(WS-SORT-INNER)
+               MOVE WS-SORT-TEMP TO WS-NUMBER-ENTRY(WS-SORT-INNER + 1)
+           END-IF
+           .
+
+       CALCULATE-MEDIAN-PARA.
+           IF WS-TABLE-COUNT = 0
+               MOVE 0 TO WS-MEDIAN
+           ELSE
+               COMPUTE WS-MEDIAN-INDEX = WS-TABLE-COUNT / 2
+               IF FUNCTION MOD(WS-TABLE-COUNT, 2) = 0
+                   COMPUTE WS-MEDIAN ROUNDED =
+                       (WS-NUMBER-ENTRY(WS-MEDIAN-INDEX) +
+                        WS-NUMBER-ENTRY(WS-MEDIAN-INDEX + 1)) / 2
+               ELSE
+                   ADD 1 TO WS-MEDIAN-INDEX
+                   MOVE WS-NUMBER-ENTRY(WS-MEDIAN-INDEX) TO WS-MEDIAN
+               END-IF
+           END-IF
+           .
+
        DISPLAY-STATS-PARA.
+           IF WS-REPORT-FLAG = "Y"
+               OPEN OUTPUT FS-REPORT-FILE
+           END-IF
+
+           MOVE "# of numbers: " TO WS-STAT-LABEL
            MOVE WS-TOTAL-COUNT TO WS-DISPLAY
-           DISPLAY "# of numbers:"WS-DISPLAY
+           PERFORM WRITE-STAT-LINE-PARA
 
+           MOVE "sum:          " TO WS-STAT-LABEL
            MOVE WS-SUM TO WS-DISPLAY
-           DISPLAY "sum:         "WS-DISPLAY
+           PERFORM WRITE-STAT-LINE-PARA
 
+           MOVE "min:          " TO WS-STAT-LABEL
            MOVE WS-MIN TO WS-DISPLAY
-           DISPLAY "min:         "WS-DISPLAY
+           PERFORM WRITE-STAT-LINE-PARA
 
+           MOVE "max:          " TO WS-STAT-LABEL
            MOVE WS-MAX TO WS-DISPLAY
-           DISPLAY "max:         "WS-DISPLAY
+           PERFORM WRITE-STAT-LINE-PARA
 
+           MOVE "mean:         " TO WS-STAT-LABEL
            MOVE WS-MEAN TO WS-DISPLAY
-           DISPLAY "mean:        "WS-DISPLAY
+           PERFORM WRITE-STAT-LINE-PARA
+
+           MOVE "median:       " TO WS-STAT-LABEL
+           MOVE WS-MEDIAN TO WS-DISPLAY-DEC
+           PERFORM WRITE-DEC-STAT-LINE-PARA
 
+           MOVE "std dev:      " TO WS-STAT-LABEL
+           MOVE WS-STD-DEV TO WS-DISPLAY-DEC
+           PERFORM WRITE-DEC-STAT-LINE-PARA
+
+           MOVE "range:        " TO WS-STAT-LABEL
            MOVE WS-RANGE TO WS-DISPLAY
-           DISPLAY "range:       "WS-DISPLAY.
+           PERFORM WRITE-STAT-LINE-PARA
+
+           IF WS-REPORT-FLAG = "Y"
+               CLOSE FS-REPORT-FILE
+           END-IF
+           .
+
+       WRITE-STAT-LINE-PARA.
+           DISPLAY WS-STAT-LABEL WS-DISPLAY
+           IF WS-REPORT-FLAG = "Y"
+               STRING WS-STAT-LABEL DELIMITED BY SIZE
+                   WS-DISPLAY DELIMITED BY SIZE
+                   INTO FS-REPORT-LINE
+               WRITE FS-REPORT-LINE
+           END-IF
+           .
+
+       WRITE-DEC-STAT-LINE-PARA.
+           DISPLAY WS-STAT-LABEL WS-DISPLAY-DEC
+           IF WS-REPORT-FLAG = "Y"
+               STRING WS-STAT-LABEL DELIMITED BY SIZE
+                   WS-DISPLAY-DEC DELIMITED BY SIZE
+                   INTO FS-REPORT-LINE
+               WRITE FS-REPORT-LINE
+           END-IF
+           .
 
 
        END PROGRAM STATISTICS.
