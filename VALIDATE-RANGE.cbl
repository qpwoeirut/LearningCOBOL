@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author: Stanley Zhong
+      * Date: 5/29/2020
+      * Purpose: Shared re-prompt loop for a numeric ACCEPT that must
+      *          fall within a caller-supplied min/max range
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-RANGE.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LS-PROMPT PIC X(60).
+           01 LS-MIN    PIC S9(18)V99.
+           01 LS-MAX    PIC S9(18)V99.
+           01 LS-VALUE  PIC S9(18)V99.
+       PROCEDURE DIVISION USING LS-PROMPT LS-MIN LS-MAX LS-VALUE.
+       MAIN-PROCEDURE.
+           PERFORM REPROMPT-PARA
+               UNTIL LS-VALUE >= LS-MIN AND LS-VALUE <= LS-MAX
+
+           GOBACK.
+
+       REPROMPT-PARA.
+           DISPLAY "Value out of range - "LS-PROMPT
+           ACCEPT LS-VALUE
+           .
+
+       END PROGRAM VALIDATE-RANGE.
