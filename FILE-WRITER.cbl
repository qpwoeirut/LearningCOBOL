@@ -13,6 +13,9 @@
                SELECT ARRAY-FILE ASSIGN TO WS-FILE-PATH
                    ORGANIZATION IS SEQUENTIAL
                    ACCESS IS SEQUENTIAL.
+               SELECT PRELOAD-FILE ASSIGN TO WS-PRELOAD-FILE-PATH
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,8 +23,15 @@
            01 ARRAY-DATA.
                05 ARRAY-NUMBER PIC 9(10).
 
+           FD PRELOAD-FILE.
+           01 PRELOAD-DATA.
+               05 PRELOAD-NUMBER PIC 9(10).
+
        WORKING-STORAGE SECTION.
            01 WS-FILE-PATH PIC X(100).
+           01 WS-PRELOAD-FILE-PATH PIC X(100).
+           01 WS-PRELOAD-MODE PIC X(1).
+           01 WS-PRELOAD-EOF PIC X(1) VALUE "N".
 
            01 WS-SIZE PIC 9(6).
            01 WS-NUMBERS.
@@ -40,11 +50,26 @@
            ACCEPT WS-SIZE
 
            MOVE WS-SIZE TO WS-SIZE-DISPLAY
-           DISPLAY "Enter "WS-SIZE-DISPLAY" numbers, one per line:"
 
-           PERFORM GET-INPUT-PARA
-           VARYING I FROM 1 BY 1
-               UNTIL I > WS-SIZE
+           DISPLAY "Preload the "WS-SIZE-DISPLAY" numbers from an existi
+      -     "ng file instead of typing them? (Y/N):"
+           ACCEPT WS-PRELOAD-MODE
+
+           IF WS-PRELOAD-MODE = "Y" OR WS-PRELOAD-MODE = "y"
+               DISPLAY "Enter the path of the file to preload numbers fr
+      -         "om:"
+               ACCEPT WS-PRELOAD-FILE-PATH
+               OPEN INPUT PRELOAD-FILE
+               PERFORM GET-PRELOAD-INPUT-PARA
+               VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SIZE OR WS-PRELOAD-EOF = "Y"
+               CLOSE PRELOAD-FILE
+           ELSE
+               DISPLAY "Enter "WS-SIZE-DISPLAY" numbers, one per line:"
+               PERFORM GET-INPUT-PARA
+               VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SIZE
+           END-IF
 
            OPEN OUTPUT ARRAY-FILE
                PERFORM WRITE-ENTRY-PARA
@@ -57,6 +82,14 @@
            GET-INPUT-PARA.
                ACCEPT WS-NUM(I).
 
+           GET-PRELOAD-INPUT-PARA.
+               READ PRELOAD-FILE INTO WS-NUM(I)
+                   AT END
+                       DISPLAY "WARNING: preload file ran out before "
+                           WS-SIZE-DISPLAY" numbers were read"
+                       MOVE "Y" TO WS-PRELOAD-EOF
+               END-READ.
+
            WRITE-ENTRY-PARA.
                MOVE WS-NUM(I) TO ARRAY-NUMBER
                WRITE ARRAY-DATA.
