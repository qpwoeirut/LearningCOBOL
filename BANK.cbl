@@ -19,6 +19,38 @@
                ACCESS       IS DYNAMIC
                RELATIVE KEY IS WS-TRANSACTION-NUMBER
                FILE STATUS  IS WS-TRANSACTION-FILE-STATUS.
+           SELECT FS-INTEREST-CONTROL-FILE
+               ASSIGN TO "bank_interest.ctl"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS       IS SEQUENTIAL
+               FILE STATUS  IS WS-CONTROL-FILE-STATUS.
+           SELECT FS-STATEMENT-FILE ASSIGN TO WS-STATEMENT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS       IS SEQUENTIAL
+               FILE STATUS  IS WS-STATEMENT-FILE-STATUS.
+           SELECT FS-SCHEDULE-FILE ASSIGN TO "bank_schedule.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS FS-SCHEDULE-ID
+               FILE STATUS  IS WS-SCHEDULE-FILE-STATUS.
+           SELECT FS-ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS       IS SEQUENTIAL
+               FILE STATUS  IS WS-ARCHIVE-FILE-STATUS.
+           SELECT FS-INTEREST-CHECKPOINT-FILE
+               ASSIGN TO "bank_interest_checkpoint.txt"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS       IS SEQUENTIAL
+               FILE STATUS  IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT FS-EMPLOYEE-FILE ASSIGN TO "employees.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS FS-EMPLOYEE-SSN
+               FILE STATUS  IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT FS-VOUCHER-FILE ASSIGN TO WS-VOUCHER-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS       IS SEQUENTIAL
+               FILE STATUS  IS WS-VOUCHER-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,9 +60,18 @@
                    05 FS-NAME              PIC X(100).
                    05 FS-BALANCE           PIC S9(18)V99.
                    05 FS-TRANSACTION-COUNT PIC 9(18).
+                   05 FS-MIN-BALANCE       PIC S9(18)V99.
+                   05 FS-PIN               PIC 9(04).
+                   05 FS-JOINT-OWNER-NAME  PIC X(100).
+                   05 FS-HAS-JOINT-OWNER   PIC X(03) VALUE "NO".
+                   05 FS-ACCOUNT-STATUS    PIC X(01) VALUE "A".
+                   05 FS-ACCOUNT-TIER      PIC 9(01) VALUE 1.
+                   05 FS-CURRENCY-CODE     PIC X(03) VALUE "USD".
+                   05 FS-LINKED-EMPLOYEE-SSN PIC 9(09) VALUE 0.
            FD FS-TRANSACTION-FILE.
                01 FS-TRANSACTION.
                    05 FS-TRANSACTION-NUMBER      PIC 9(18).
+                   05 FS-TRANSACTION-TYPE        PIC X(10).
                    05 FS-TRANSACTION-DESCRIPTION PIC X(50).
                    05 FS-TRANSACTION-TIMESTAMP.
                        10 FS-START-DATE.
@@ -44,12 +85,92 @@
                            15 FS-START-MILLISECONDS  PIC 9(2).
                    05 FS-TRANSACTION-AMOUNT      PIC S9(18)V99.
                    05 FS-TRANSACTION-END-BALANCE PIC S9(18)V99.
+           FD FS-INTEREST-CONTROL-FILE.
+               01 FS-CONTROL-RECORD.
+                   05 FS-CONTROL-RATE-STANDARD PIC 99V9(5).
+                   05 FS-CONTROL-RATE-PREMIUM  PIC 99V9(5).
+                   05 FS-CONTROL-RATE-SAVINGS  PIC 99V9(5).
+           FD FS-STATEMENT-FILE.
+               01 FS-STATEMENT-LINE          PIC X(150).
+           FD FS-SCHEDULE-FILE.
+               01 FS-SCHEDULE.
+                   05 FS-SCHEDULE-ID             PIC 9(09).
+                   05 FS-SCHEDULE-TARGET-ID      PIC 9(16).
+                   05 FS-SCHEDULE-AMOUNT         PIC S9(18)V99.
+                   05 FS-SCHEDULE-DESCRIPTION    PIC X(50).
+                   05 FS-SCHEDULE-FREQUENCY-DAYS PIC 9(05).
+                   05 FS-SCHEDULE-NEXT-DUE-DATE.
+                       10 FS-SCHEDULE-NEXT-YEAR  PIC 9(4).
+                       10 FS-SCHEDULE-NEXT-MONTH PIC 9(2).
+                       10 FS-SCHEDULE-NEXT-DAY   PIC 9(2).
+           FD FS-ARCHIVE-FILE.
+               01 FS-ARCHIVE-RECORD.
+                   05 FS-ARCHIVE-NUMBER          PIC 9(18).
+                   05 FS-ARCHIVE-TYPE            PIC X(10).
+                   05 FS-ARCHIVE-DESCRIPTION     PIC X(50).
+                   05 FS-ARCHIVE-TIMESTAMP.
+                       10 FS-ARCHIVE-START-DATE.
+                           15 FS-ARCHIVE-START-YEAR  PIC 9(4).
+                           15 FS-ARCHIVE-START-MONTH PIC 9(2).
+                           15 FS-ARCHIVE-START-DAY   PIC 9(2).
+                       10 FS-ARCHIVE-START-TIME.
+                           15 FS-ARCHIVE-START-HOURS PIC 9(2).
+                           15 FS-ARCHIVE-START-MIN   PIC 9(2).
+                           15 FS-ARCHIVE-START-SEC   PIC 9(2).
+                           15 FS-ARCHIVE-START-MS    PIC 9(2).
+                   05 FS-ARCHIVE-AMOUNT          PIC S9(18)V99.
+                   05 FS-ARCHIVE-END-BALANCE     PIC S9(18)V99.
+           FD FS-INTEREST-CHECKPOINT-FILE.
+               01 FS-CHECKPOINT-RECORD.
+                   05 FS-CHECKPOINT-USER-ID PIC 9(16).
+           FD FS-EMPLOYEE-FILE.
+               01 FS-EMPLOYEE.
+                   05 FS-EMPLOYEE-NAME PIC X(50).
+                   05 FS-EMPLOYEE-SSN  PIC 9(9).
+                   05 FS-EMPLOYEE-BIRTH-DATE.
+                       10 FS-EMPLOYEE-BIRTH-YEAR  PIC 9(4).
+                       10 FS-EMPLOYEE-BIRTH-MONTH PIC 9(2).
+                       10 FS-EMPLOYEE-BIRTH-DAY   PIC 9(2).
+                   05 FS-EMPLOYEE-ADDRESS.
+                       10 FS-EMPLOYEE-ADDRESS-STREET PIC X(100).
+                       10 FS-EMPLOYEE-ADDRESS-APT    PIC X(20).
+                       10 FS-EMPLOYEE-ADDRESS-CITY   PIC X(100).
+                       10 FS-EMPLOYEE-ADDRESS-REGION PIC X(2).
+                       10 FS-EMPLOYEE-ADDRESS-ZIP    PIC 9(5).
+                   05 FS-EMPLOYEE-GENDER         PIC X(1).
+                   05 FS-EMPLOYEE-MARITAL-STATUS PIC X(9).
+                   05 FS-EMPLOYEE-PAY-TYPE  PIC X(6) VALUE "HOURLY".
+                   05 FS-EMPLOYEE-HOURLY-WAGE        PIC 9(18)V99.
+                   05 FS-EMPLOYEE-MONTHLY-SALARY      PIC 9(18)V99.
+                   05 FS-EMPLOYEE-GROSS-PAY-THIS-YEAR     PIC 9(18)V99.
+                   05 FS-EMPLOYEE-WITHHELD-THIS-YEAR PIC 9(18)V99.
+                   05 FS-EMPLOYEE-HEALTH-PREMIUM      PIC 9(18)V99.
+                   05 FS-EMPLOYEE-401K-PERCENT        PIC 9(3)V9(2).
+                   05 FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR PIC 9(18)V99.
+                   05 FS-EMPLOYEE-BANK-ROUTING PIC 9(9).
+                   05 FS-EMPLOYEE-BANK-ACCOUNT PIC 9(17).
+                   05 FS-EMPLOYEE-LAST-NET-PAY PIC S9(18)V99.
+                   05 FS-EMPLOYEE-ACTIVE-FLAG PIC X(1) VALUE "Y".
+                   05 FS-EMPLOYEE-TERM-DATE.
+                       10 FS-EMPLOYEE-TERM-YEAR  PIC 9(4).
+                       10 FS-EMPLOYEE-TERM-MONTH PIC 9(2).
+                       10 FS-EMPLOYEE-TERM-DAY   PIC 9(2).
+                   05 FS-EMPLOYEE-LAST-PAID-DATE.
+                       10 FS-EMPLOYEE-LAST-PAID-YEAR  PIC 9(4).
+                       10 FS-EMPLOYEE-LAST-PAID-MONTH PIC 9(2).
+           FD FS-VOUCHER-FILE.
+               01 FS-VOUCHER-LINE PIC X(80).
        WORKING-STORAGE SECTION.
+           01 WS-CHECKPOINT-FILE-STATUS  PIC X(2).
+           01 WS-RESUME-MODE             PIC X(1).
+           01 WS-UNATTENDED-MODE         PIC X(3) VALUE "NO".
+           01 WS-CONTROL-FILE-STATUS     PIC X(2).
            01 WS-USERS-FILE-STATUS       PIC X(2).
            01 WS-TRANSACTION-FILENAME    PIC X(50).
            01 WS-TRANSACTION-FILE-STATUS PIC X(2).
            01 WS-TRANSACTION-NUMBER      PIC 9(18).
            01 WS-TRANSACTION-AMOUNT PIC S9(18)V99.
+           01 WS-OPENING-DEPOSIT    PIC S9(18)V99.
 
            01 WS-STOP-NUMBER PIC 9(18).
 
@@ -66,9 +187,13 @@
            01 WS-DISPLAY              PIC X(30).
            01 WS-DISPLAY-INDEX        PIC 9(2).
            01 WS-DISPLAY-MONEY-TMP    PIC S9(18)V99.
-           01 WS-DISPLAY-MONEY-FORMAT PIC $$$,$$$,$$$,$$$,$$$,$$9.99.
+           01 WS-DISPLAY-MONEY-FORMAT PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           01 WS-CSV-MONEY-FORMAT     PIC Z(17)9.99.
            01 WS-DISPLAY-NUMBER   PIC Z(17)9.
 
+           01 WS-DISPLAY-CURRENCY-CODE PIC X(03) VALUE "USD".
+           01 WS-CURRENCY-SYMBOL       PIC X(04).
+
            01 WS-STR-LEN PIC 9(5).
 
            01 WS-MIN-ID       PIC 9(16) VALUE 1000000000000000.
@@ -76,6 +201,9 @@
            01 WS-ID-COLLISION PIC X(3).
 
            01 WS-INTEREST-RATE PIC 99V9(5).
+           01 WS-INTEREST-RATE-STANDARD PIC 99V9(5).
+           01 WS-INTEREST-RATE-PREMIUM  PIC 99V9(5).
+           01 WS-INTEREST-RATE-SAVINGS  PIC 99V9(5).
            01 WS-INTEREST-PCT  PIC ZZ9.9(3).
 
            01 WS-START-DATE-DATA.
@@ -101,14 +229,85 @@
 
            01 WS-TOTAL-CHANGE PIC S9(18)V9(5).
 
+           01 WS-TRANSFER-TARGET-ID        PIC 9(16).
+           01 WS-TRANSFER-SOURCE-ID        PIC 9(16).
+           01 WS-PROJECTED-BALANCE         PIC S9(18)V99.
+           01 WS-PRESET-DESCRIPTION        PIC X(50).
+           01 WS-USE-PRESET-DESCRIPTION    PIC X(3) VALUE "NO".
+           01 WS-UPDATE-REJECTED           PIC X(3) VALUE "NO".
+
            01 WS-NUMBER-TITLE PIC X(18) VALUE "                 #".
            01 WS-DESCRIPTION-TITLE PIC X(50) VALUE "DESCRIPTION".
            01 WS-CHANGE-TITLE PIC X(30) VALUE "CHANGE".
            01 WS-BALANCE-TITLE PIC X(30) VALUE "BALANCE".
 
            01 WS-TRANSACTION-STRING PIC X(150).
+           01 WS-CSV-DESCRIPTION    PIC X(50).
 
            01 WS-DATE-INPUT PIC 9(4).
+
+           01 WS-VALIDATE-NUMERIC PIC S9(18)V99.
+           01 WS-VALIDATE-MIN     PIC S9(18)V99.
+           01 WS-VALIDATE-MAX     PIC S9(18)V99.
+           01 WS-VALIDATE-PROMPT  PIC X(60).
+
+           01 WS-STATEMENT-FILENAME    PIC X(50).
+           01 WS-STATEMENT-FILE-STATUS PIC X(2).
+           01 WS-SAVE-TO-FILE          PIC X(3).
+
+           01 WS-PIN-ENTRY             PIC 9(04).
+           01 WS-PIN-OK                PIC X(3).
+
+           01 WS-RECON-RUNNING-TOTAL   PIC S9(18)V99.
+           01 WS-RECON-MISMATCH-COUNT  PIC 9(9) VALUE 0.
+           01 WS-RECON-ACCOUNT-COUNT   PIC 9(9) VALUE 0.
+
+           01 WS-SEARCH-NAME           PIC X(100).
+           01 WS-SEARCH-TRIMMED        PIC X(100).
+           01 WS-NAME-TRIMMED          PIC X(100).
+           01 WS-NAME-MATCH-COUNT      PIC 9(3).
+           01 WS-SEARCH-MATCH-COUNT    PIC 9(9).
+
+           01 WS-SCHEDULE-FILE-STATUS  PIC X(2).
+           01 WS-TODAY-AS-DAYS         PIC 9(9).
+           01 WS-SCHEDULE-DUE-AS-DAYS  PIC 9(9).
+           01 WS-SCHEDULE-NEW-AS-DAYS  PIC 9(9).
+           01 WS-SCHEDULE-NEW-DATE-NUM PIC 9(8).
+           01 WS-SCHEDULE-NEW-DATE REDEFINES WS-SCHEDULE-NEW-DATE-NUM.
+               05 WS-SCHEDULE-NEW-YEAR  PIC 9(4).
+               05 WS-SCHEDULE-NEW-MONTH PIC 9(2).
+               05 WS-SCHEDULE-NEW-DAY   PIC 9(2).
+           01 WS-SCHEDULE-APPLIED-COUNT PIC 9(9).
+           01 WS-SCHEDULE-APPLIED-OK    PIC X(3).
+
+           01 WS-TRANSACTION-TYPE      PIC X(10).
+           01 WS-TYPE-COMMAND          PIC 9(2).
+
+           01 WS-REPORT-TOTAL-BALANCE  PIC S9(18)V99.
+           01 WS-REPORT-ACCOUNT-COUNT  PIC 9(9).
+           01 WS-TOP-BALANCES.
+               05 WS-TOP-ENTRY OCCURS 5 TIMES.
+                   10 WS-TOP-ID  PIC 9(16).
+                   10 WS-TOP-BAL PIC S9(18)V99.
+           01 WS-TOP-INDEX             PIC 9(2).
+           01 WS-TOP-SENTINEL          PIC S9(18)V99
+                                        VALUE -999999999999999999.99.
+
+           01 WS-GAP-EXPECTED-NUMBER   PIC 9(18).
+           01 WS-GAP-READ-COUNT        PIC 9(9).
+           01 WS-GAP-COUNT             PIC 9(9).
+           01 WS-GAP-DUP-COUNT         PIC 9(9).
+
+           01 WS-ARCHIVE-FILENAME      PIC X(50).
+           01 WS-ARCHIVE-FILE-STATUS   PIC X(2).
+           01 WS-ARCHIVE-YEAR          PIC 9(4).
+
+           01 WS-EMPLOYEE-FILE-STATUS  PIC X(2).
+           01 WS-LOOKUP-SSN            PIC 9(09).
+
+           01 WS-VOUCHER-FILENAME      PIC X(50).
+           01 WS-VOUCHER-FILE-STATUS   PIC X(2).
+           01 WS-VOUCHER-NAME          PIC X(64).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE "bank_transactions/folder_exists_test"
@@ -139,37 +338,47 @@
 
 
        000-PERFORM-COMMAND-PARA.
-           IF WS-COMMAND = 1
-               PERFORM 100-DISPLAY-HELP-PARA
-           ELSE
-               IF WS-COMMAND = 2
+           EVALUATE WS-COMMAND
+               WHEN 1
+                   PERFORM 100-DISPLAY-HELP-PARA
+               WHEN 2
                    PERFORM 200-REGISTER-ACCOUNT-PARA
-               ELSE
-                   IF WS-COMMAND = 3
-                       PERFORM 300-GET-ACCOUNT-INFO-PARA
-                   ELSE
-                       IF WS-COMMAND = 4
-                            PERFORM
-                               400-LIST-ACCOUNT-TRANSACTION-HISTORY-PARA
-                       ELSE
-                           IF WS-COMMAND = 5
-                               PERFORM 500-UPDATE-ACCOUNT-PARA
-                           ELSE
-                               IF WS-COMMAND = 6
-                                   PERFORM 600-UPDATE-ALL-INTEREST-PARA
-                               ELSE
-                                   IF WS-COMMAND = 7
-                                     PERFORM 700-GENERATE-STATEMENT-PARA
-                                   ELSE
-                                       DISPLAY "Invalid option!"
-                                       PERFORM 100-DISPLAY-HELP-PARA
-                                   END-IF
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF
+               WHEN 3
+                   PERFORM 300-GET-ACCOUNT-INFO-PARA
+               WHEN 4
+                   PERFORM 400-LIST-ACCOUNT-TRANSACTION-HISTORY-PARA
+               WHEN 5
+                   PERFORM 500-UPDATE-ACCOUNT-PARA
+               WHEN 6
+                   PERFORM 600-UPDATE-ALL-INTEREST-PARA
+               WHEN 7
+                   PERFORM 700-GENERATE-STATEMENT-PARA
+               WHEN 8
+                   PERFORM 800-TRANSFER-PARA
+               WHEN 9
+                   PERFORM 900-BATCH-INTEREST-PARA
+               WHEN 10
+                   PERFORM 1000-RECONCILE-ALL-PARA
+               WHEN 11
+                   PERFORM 1100-SEARCH-BY-NAME-PARA
+               WHEN 12
+                   PERFORM 1200-CREATE-STANDING-ORDER-PARA
+               WHEN 13
+                   PERFORM 1300-RUN-STANDING-ORDERS-PARA
+               WHEN 14
+                   PERFORM 1400-SET-ACCOUNT-STATUS-PARA
+               WHEN 15
+                   PERFORM 1500-GENERATE-SUMMARY-PARA
+               WHEN 16
+                   PERFORM 1600-CHECK-TRANSACTION-GAPS-PARA
+               WHEN 17
+                   PERFORM 1700-ARCHIVE-TRANSACTIONS-PARA
+               WHEN 18
+                   PERFORM 1800-HOUSEHOLD-LOOKUP-PARA
+               WHEN OTHER
+                   DISPLAY "Invalid option!"
+                   PERFORM 100-DISPLAY-HELP-PARA
+           END-EVALUATE
            .
 
 
@@ -177,12 +386,29 @@
            DISPLAY "Bank interface:"
            DISPLAY "0) Quit"
            DISPLAY "1) Display this help message"
-           DISPLAY "2) Register account"
+           DISPLAY "2) Register account (sets a PIN you'll need later)"
            DISPLAY "3) Get account information"
            DISPLAY "4) List account transaction history"
            DISPLAY "5) Update account balance"
            DISPLAY "6) Add interest"
            DISPLAY "7) Generate statement for time period"
+           DISPLAY "8) Transfer money between accounts"
+           DISPLAY "9) Run unattended interest batch from control file"
+           DISPLAY "10) Reconcile all accounts against transaction hist
+      -            "ory"
+           DISPLAY "11) Search for accounts by name"
+           DISPLAY "12) Create a standing order (recurring transaction)"
+           DISPLAY "13) Run standing orders that are due"
+           DISPLAY "14) Set account status (active/frozen/closed/dorman
+      -            "t)"
+           DISPLAY "15) Branch summary report (totals and top balances
+      -            ")"
+           DISPLAY "16) Check an account's transaction file for gaps/d
+      -            "uplicates"
+           DISPLAY "17) Archive an account's transaction history and s
+      -            "tart a fresh working file"
+           DISPLAY "18) Look up a payroll employee and their linked ban
+      -            "k account(s) by SSN"
            .
 
 
@@ -195,8 +421,39 @@
                DISPLAY "Enter name:"
                ACCEPT FS-NAME
 
+               DISPLAY "Enter minimum allowed balance (0 for no floor):"
+               ACCEPT FS-MIN-BALANCE
+
+               DISPLAY "Choose a 4-digit PIN for this account:"
+               ACCEPT FS-PIN
+
+               DISPLAY "Add a joint owner to this account? (YES/NO)"
+               ACCEPT FS-HAS-JOINT-OWNER
+               IF FS-HAS-JOINT-OWNER = "YES"
+                   DISPLAY "Enter joint owner's name:"
+                   ACCEPT FS-JOINT-OWNER-NAME
+               ELSE
+                   MOVE SPACES TO FS-JOINT-OWNER-NAME
+               END-IF
+
+               DISPLAY "Select account tier: 1) Standard  2) Premium  3
+      -                " Savings"
+               ACCEPT FS-ACCOUNT-TIER
+
+               DISPLAY "Enter currency code for this account (e.g. USD,
+      -                " EUR, GBP):"
+               ACCEPT FS-CURRENCY-CODE
+
+               DISPLAY "Enter opening deposit amount (0 for none):"
+               ACCEPT WS-OPENING-DEPOSIT
+
+               DISPLAY "Link this account to a payroll employee for dire
+      -                "ct deposit? Enter employee SSN (0 for none):"
+               ACCEPT FS-LINKED-EMPLOYEE-SSN
+
                MOVE 0 TO FS-BALANCE
                MOVE 1 TO FS-TRANSACTION-COUNT
+               MOVE "A" TO FS-ACCOUNT-STATUS
 
                MOVE "YES" TO WS-ID-COLLISION
                PERFORM UNTIL WS-ID-COLLISION = "NO"
@@ -208,6 +465,9 @@
                            DISPLAY "Registration successful!"
                            DISPLAY "Remember your id: "FS-USER-ID
                            PERFORM 220-CREATE-TRANSACTION-FILE
+                           IF WS-OPENING-DEPOSIT > 0
+                               PERFORM 230-POST-OPENING-DEPOSIT-PARA
+                           END-IF
                            MOVE "NO" TO WS-ID-COLLISION
                    END-WRITE
                END-PERFORM
@@ -229,6 +489,7 @@
 
            MOVE 1 TO WS-TRANSACTION-NUMBER
            MOVE WS-TRANSACTION-NUMBER TO FS-TRANSACTION-NUMBER
+           MOVE "INIT" TO FS-TRANSACTION-TYPE
            MOVE "Account initialization" TO FS-TRANSACTION-DESCRIPTION
            MOVE FUNCTION CURRENT-DATE TO FS-TRANSACTION-TIMESTAMP
            MOVE 0 TO FS-TRANSACTION-AMOUNT
@@ -243,70 +504,139 @@
            .
 
 
+       230-POST-OPENING-DEPOSIT-PARA.
+           IF WS-OPENING-DEPOSIT < FS-MIN-BALANCE
+               DISPLAY "Opening deposit is below this account's minimum
+      -                " balance - account opened with a zero balance"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FS-USER-ID TO WS-USER-ID
+           ADD WS-OPENING-DEPOSIT TO FS-BALANCE
+           ADD 1 TO FS-TRANSACTION-COUNT
+
+           REWRITE FS-USER
+               INVALID KEY
+                   DISPLAY "INVALID ID - "FS-USER-ID
+           END-REWRITE
+
+           MOVE FS-TRANSACTION-COUNT  TO WS-TRANSACTION-NUMBER
+           MOVE WS-TRANSACTION-NUMBER TO FS-TRANSACTION-NUMBER
+           MOVE "DEPOSIT"             TO FS-TRANSACTION-TYPE
+           MOVE "Opening deposit"     TO FS-TRANSACTION-DESCRIPTION
+           MOVE FUNCTION CURRENT-DATE TO FS-TRANSACTION-TIMESTAMP
+           MOVE WS-OPENING-DEPOSIT    TO FS-TRANSACTION-AMOUNT
+           MOVE FS-BALANCE            TO FS-TRANSACTION-END-BALANCE
+
+           PERFORM ADD-TRANSACTION-PARA
+           .
+
+
        300-GET-ACCOUNT-INFO-PARA.
            DISPLAY "Enter account ID:"
            ACCEPT FS-USER-ID
+           DISPLAY "Enter PIN:"
+           ACCEPT WS-PIN-ENTRY
 
            OPEN INPUT FS-USERS-FILE
                READ FS-USERS-FILE
                    INVALID KEY DISPLAY "ID does not exist"
                    NOT INVALID KEY
-                       DISPLAY "ID:                "FS-USER-ID
-                       DISPLAY "Name:              "FS-NAME
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           MOVE FS-CURRENCY-CODE
+                             TO WS-DISPLAY-CURRENCY-CODE
+                           DISPLAY "ID:                "FS-USER-ID
+                           DISPLAY "Name:              "FS-NAME
+                           IF FS-HAS-JOINT-OWNER = "YES"
+                               DISPLAY "Joint owner:       "
+                                 FS-JOINT-OWNER-NAME
+                           END-IF
 
-                       MOVE FS-BALANCE TO WS-DISPLAY-MONEY-TMP
-                       PERFORM CALCULATE-MONEY-DISPLAY-PARA
-                       DISPLAY "Balance:           "WS-DISPLAY
+                           MOVE FS-BALANCE TO WS-DISPLAY-MONEY-TMP
+                           PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                           DISPLAY "Balance:           "WS-DISPLAY
 
-                       MOVE FS-TRANSACTION-COUNT TO WS-DISPLAY-NUMBER
-                       PERFORM CALCULATE-NUMBER-DISPLAY-PARA
-                       DISPLAY "# of transactions: "WS-DISPLAY
+                           MOVE FS-TRANSACTION-COUNT
+                             TO WS-DISPLAY-NUMBER
+                           PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+                           DISPLAY "# of transactions: "WS-DISPLAY
+
+                           MOVE FS-MIN-BALANCE TO WS-DISPLAY-MONEY-TMP
+                           PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                           DISPLAY "Minimum balance:   "WS-DISPLAY
+                       END-IF
                END-READ
            CLOSE FS-USERS-FILE
            .
 
 
+       CHECK-PIN-PARA.
+           IF FS-PIN = WS-PIN-ENTRY
+               MOVE "YES" TO WS-PIN-OK
+           ELSE
+               MOVE "NO" TO WS-PIN-OK
+           END-IF
+           .
+
+
        400-LIST-ACCOUNT-TRANSACTION-HISTORY-PARA.
            DISPLAY "Enter account ID:"
            ACCEPT WS-USER-ID
+           DISPLAY "Enter PIN:"
+           ACCEPT WS-PIN-ENTRY
 
            DISPLAY "Enter number of transactions to see:"
            ACCEPT WS-STOP-NUMBER
 
+           MOVE "NO" TO WS-PIN-OK
            MOVE WS-USER-ID TO FS-USER-ID
            OPEN INPUT FS-USERS-FILE
                READ FS-USERS-FILE
+                   INVALID KEY DISPLAY "ID does not exist"
                    NOT INVALID KEY
-                       MOVE FS-TRANSACTION-COUNT
-                         TO WS-TRANSACTION-NUMBER
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           MOVE FS-TRANSACTION-COUNT
+                             TO WS-TRANSACTION-NUMBER
+                           MOVE FS-CURRENCY-CODE
+                             TO WS-DISPLAY-CURRENCY-CODE
+                       END-IF
                END-READ
            CLOSE FS-USERS-FILE
 
-           IF WS-STOP-NUMBER GREATER THAN WS-TRANSACTION-NUMBER
-               MOVE 1 TO WS-STOP-NUMBER
-           ELSE
-               SUBTRACT WS-STOP-NUMBER FROM WS-TRANSACTION-NUMBER
-               GIVING WS-STOP-NUMBER
-               ADD 1 TO WS-STOP-NUMBER
-               IF WS-STOP-NUMBER LESS THAN 1
+           IF WS-PIN-OK = "YES"
+               IF WS-STOP-NUMBER GREATER THAN WS-TRANSACTION-NUMBER
                    MOVE 1 TO WS-STOP-NUMBER
+               ELSE
+                   SUBTRACT WS-STOP-NUMBER FROM WS-TRANSACTION-NUMBER
+                   GIVING WS-STOP-NUMBER
+                   ADD 1 TO WS-STOP-NUMBER
+                   IF WS-STOP-NUMBER LESS THAN 1
+                       MOVE 1 TO WS-STOP-NUMBER
+                   END-IF
                END-IF
-           END-IF
 
-           STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
-             INTO WS-TRANSACTION-FILENAME
+               STRING "bank_transactions/"WS-USER-ID".txt"
+                 DELIMITED BY SIZE
+                 INTO WS-TRANSACTION-FILENAME
 
-           OPEN INPUT FS-TRANSACTION-FILE
-               IF WS-TRANSACTION-FILE-STATUS = '35'
-                   DISPLAY "ID does not exist"
-               ELSE
-                   PERFORM 410-PRINT-TRANSACTION-PARA
-                   VARYING WS-TRANSACTION-NUMBER
-                   FROM FS-TRANSACTION-COUNT
-                   BY -1
-                   UNTIL WS-TRANSACTION-NUMBER < WS-STOP-NUMBER
-               END-IF
-           CLOSE FS-TRANSACTION-FILE
+               OPEN INPUT FS-TRANSACTION-FILE
+                   IF WS-TRANSACTION-FILE-STATUS = '35'
+                       DISPLAY "ID does not exist"
+                   ELSE
+                       PERFORM 410-PRINT-TRANSACTION-PARA
+                       VARYING WS-TRANSACTION-NUMBER
+                       FROM FS-TRANSACTION-COUNT
+                       BY -1
+                       UNTIL WS-TRANSACTION-NUMBER < WS-STOP-NUMBER
+                   END-IF
+               CLOSE FS-TRANSACTION-FILE
+           END-IF
            .
 
 
@@ -318,6 +648,7 @@
                    PERFORM CALCULATE-NUMBER-DISPLAY-PARA
                    DISPLAY "Transaction #"WS-DISPLAY
 
+                   DISPLAY "Category:    "FS-TRANSACTION-TYPE
                    DISPLAY "Description: "FS-TRANSACTION-DESCRIPTION
 
                    MOVE FS-TRANSACTION-AMOUNT TO WS-DISPLAY-MONEY-TMP
@@ -335,22 +666,61 @@
        500-UPDATE-ACCOUNT-PARA.
            DISPLAY "Enter account ID:"
            ACCEPT WS-USER-ID
+           DISPLAY "Enter PIN:"
+           ACCEPT WS-PIN-ENTRY
            DISPLAY "Enter amount of money to transact:"
            ACCEPT WS-TRANSACTION-AMOUNT
 
+           DISPLAY "Select a transaction category:"
+           DISPLAY "1) Deposit   2) Withdrawal   3) Fee"
+           ACCEPT WS-TYPE-COMMAND
+           EVALUATE WS-TYPE-COMMAND
+               WHEN 2
+                   MOVE "WITHDRAWAL" TO WS-TRANSACTION-TYPE
+               WHEN 3
+                   MOVE "FEE" TO WS-TRANSACTION-TYPE
+               WHEN OTHER
+                   MOVE "DEPOSIT" TO WS-TRANSACTION-TYPE
+           END-EVALUATE
+
            MOVE WS-USER TO FS-USER
            OPEN I-O FS-USERS-FILE
                READ FS-USERS-FILE
                    INVALID KEY
                        DISPLAY "ID does not exist"
                    NOT INVALID KEY
-                       PERFORM 510-UPDATE-USER-ACCOUNT-PARA
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           PERFORM 510-UPDATE-USER-ACCOUNT-PARA
+                       END-IF
                END-READ
            CLOSE FS-USERS-FILE
            .
 
 
        510-UPDATE-USER-ACCOUNT-PARA.
+           MOVE "NO" TO WS-UPDATE-REJECTED
+
+           IF FS-ACCOUNT-STATUS NOT = "A"
+               DISPLAY "Account is not active - transaction rejected"
+               MOVE "NO" TO WS-USE-PRESET-DESCRIPTION
+               MOVE "YES" TO WS-UPDATE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-PROJECTED-BALANCE =
+               FS-BALANCE + WS-TRANSACTION-AMOUNT
+           IF WS-TRANSACTION-AMOUNT < 0
+           AND WS-PROJECTED-BALANCE < FS-MIN-BALANCE
+               DISPLAY "Transaction rejected - would breach the minimum b
+      -                "alance on this account"
+               MOVE "NO" TO WS-USE-PRESET-DESCRIPTION
+               MOVE "YES" TO WS-UPDATE-REJECTED
+               EXIT PARAGRAPH
+           END-IF
+
            ADD WS-TRANSACTION-AMOUNT  TO FS-BALANCE
            ADD 1 TO FS-TRANSACTION-COUNT
            PERFORM 520-UPDATE-ACCOUNT-IN-FILE-PARA
@@ -360,10 +730,16 @@
            MOVE FUNCTION CURRENT-DATE TO FS-TRANSACTION-TIMESTAMP
            MOVE WS-TRANSACTION-AMOUNT TO FS-TRANSACTION-AMOUNT
            MOVE FS-BALANCE            TO FS-TRANSACTION-END-BALANCE
+           MOVE WS-TRANSACTION-TYPE   TO FS-TRANSACTION-TYPE
 
-           DISPLAY "Add a description for this transaction (up to 50 cha
-      -            "racters)"
-           ACCEPT FS-TRANSACTION-DESCRIPTION
+           IF WS-USE-PRESET-DESCRIPTION = "YES"
+               MOVE WS-PRESET-DESCRIPTION TO FS-TRANSACTION-DESCRIPTION
+               MOVE "NO" TO WS-USE-PRESET-DESCRIPTION
+           ELSE
+               DISPLAY "Add a description for this transaction (up to 50
+      -                " characters)"
+               ACCEPT FS-TRANSACTION-DESCRIPTION
+           END-IF
 
            PERFORM ADD-TRANSACTION-PARA
            .
@@ -380,24 +756,96 @@
 
 
        600-UPDATE-ALL-INTEREST-PARA.
-           DISPLAY "Input interest, as a decimal (like 0.01)"
-           ACCEPT WS-INTEREST-RATE
+           DISPLAY "Input standard tier interest, as a decimal (like 0.0
+      -            "1)"
+           ACCEPT WS-INTEREST-RATE-STANDARD
+           DISPLAY "Input premium tier interest, as a decimal"
+           ACCEPT WS-INTEREST-RATE-PREMIUM
+           DISPLAY "Input savings tier interest, as a decimal"
+           ACCEPT WS-INTEREST-RATE-SAVINGS
+           MOVE "NO" TO WS-UNATTENDED-MODE
+           PERFORM 630-RUN-INTEREST-LOOP-PARA
+           .
+
+
+       630-RUN-INTEREST-LOOP-PARA.
            MOVE "NO" TO WS-EOF
+           MOVE "N" TO WS-RESUME-MODE
+           MOVE 0 TO FS-CHECKPOINT-USER-ID
+
+           OPEN INPUT FS-INTEREST-CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   READ FS-INTEREST-CHECKPOINT-FILE
+                       NOT AT END
+                           IF WS-UNATTENDED-MODE = "YES"
+                               DISPLAY "Found a checkpoint from an inter
+      -                                "rupted run - auto-resuming afte
+      -                                "r account "FS-CHECKPOINT-USER-ID
+                               MOVE "Y" TO WS-RESUME-MODE
+                           ELSE
+                               DISPLAY "Found a checkpoint from an inter
+      -                                "rupted run - resume after accou
+      -                                "nt "FS-CHECKPOINT-USER-ID" inst
+      -                                "ead of starting over? (Y/N)"
+                               ACCEPT WS-RESUME-MODE
+                           END-IF
+                   END-READ
+               END-IF
+           CLOSE FS-INTEREST-CHECKPOINT-FILE
+
            OPEN I-O FS-USERS-FILE
+               IF WS-RESUME-MODE = "Y" OR WS-RESUME-MODE = "y"
+                   MOVE FS-CHECKPOINT-USER-ID TO FS-USER-ID
+                   START FS-USERS-FILE KEY IS GREATER THAN FS-USER-ID
+                       INVALID KEY
+                           MOVE "YES" TO WS-EOF
+                   END-START
+               END-IF
+
                PERFORM UNTIL WS-EOF = "YES"
                    READ FS-USERS-FILE NEXT RECORD
                        AT END
                            MOVE "YES" TO WS-EOF
                        NOT AT END
                            PERFORM 610-ADD-USER-INTEREST-PARA
+                           PERFORM 640-WRITE-CHECKPOINT-PARA
                    END-READ
                END-PERFORM
            CLOSE FS-USERS-FILE
+
+           PERFORM 650-CLEAR-CHECKPOINT-PARA
+           .
+
+
+       640-WRITE-CHECKPOINT-PARA.
+           MOVE FS-USER-ID TO FS-CHECKPOINT-USER-ID
+           OPEN OUTPUT FS-INTEREST-CHECKPOINT-FILE
+               WRITE FS-CHECKPOINT-RECORD
+           CLOSE FS-INTEREST-CHECKPOINT-FILE
+           .
+
+
+       650-CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT FS-INTEREST-CHECKPOINT-FILE
+           CLOSE FS-INTEREST-CHECKPOINT-FILE
            .
 
 
        610-ADD-USER-INTEREST-PARA.
+           IF FS-ACCOUNT-STATUS NOT = "A"
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE FS-USER-ID TO WS-USER-ID
+           EVALUATE FS-ACCOUNT-TIER
+               WHEN 2
+                   MOVE WS-INTEREST-RATE-PREMIUM TO WS-INTEREST-RATE
+               WHEN 3
+                   MOVE WS-INTEREST-RATE-SAVINGS TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE WS-INTEREST-RATE-STANDARD TO WS-INTEREST-RATE
+           END-EVALUATE
+
            MULTIPLY FS-BALANCE BY WS-INTEREST-RATE
            GIVING WS-TRANSACTION-AMOUNT
 
@@ -407,6 +855,7 @@
 
            MOVE FS-TRANSACTION-COUNT TO WS-TRANSACTION-NUMBER
            MOVE WS-TRANSACTION-NUMBER TO FS-TRANSACTION-NUMBER
+           MOVE "INTEREST" TO FS-TRANSACTION-TYPE
            MULTIPLY WS-INTEREST-RATE BY 100 GIVING WS-INTEREST-PCT
 
            MOVE " " TO FS-TRANSACTION-DESCRIPTION
@@ -433,43 +882,76 @@
        700-GENERATE-STATEMENT-PARA.
            DISPLAY "Enter account ID:"
            ACCEPT WS-USER-ID
+           DISPLAY "Enter PIN:"
+           ACCEPT WS-PIN-ENTRY
 
            PERFORM 710-ACCEPT-START-AND-END-DATES-PARA
 
+           MOVE "NO" TO WS-PIN-OK
            MOVE WS-USER-ID TO FS-USER-ID
            OPEN INPUT FS-USERS-FILE
                READ FS-USERS-FILE
+                   INVALID KEY DISPLAY "ID does not exist"
                    NOT INVALID KEY
-                       MOVE FS-TRANSACTION-COUNT
-                         TO WS-TRANSACTION-NUMBER
-                       MOVE FS-USER TO WS-USER
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           MOVE FS-TRANSACTION-COUNT
+                             TO WS-TRANSACTION-NUMBER
+                           MOVE FS-USER TO WS-USER
+                           MOVE FS-CURRENCY-CODE
+                             TO WS-DISPLAY-CURRENCY-CODE
+                       END-IF
                END-READ
            CLOSE FS-USERS-FILE
 
-           STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
-             INTO WS-TRANSACTION-FILENAME
+           IF WS-PIN-OK = "YES"
+               STRING "bank_transactions/"WS-USER-ID".txt"
+                 DELIMITED BY SIZE
+                 INTO WS-TRANSACTION-FILENAME
+
+               DISPLAY "Save statement to a file? (YES/NO)"
+               ACCEPT WS-SAVE-TO-FILE
+               IF WS-SAVE-TO-FILE = "YES"
+                   STRING "bank_transactions/"WS-USER-ID"_statement.csv"
+                     DELIMITED BY SIZE
+                     INTO WS-STATEMENT-FILENAME
+                   OPEN OUTPUT FS-STATEMENT-FILE
+                   STRING WS-NUMBER-TITLE','WS-DESCRIPTION-TITLE','
+                          WS-CHANGE-TITLE','WS-BALANCE-TITLE
+                     DELIMITED BY SIZE
+                     INTO FS-STATEMENT-LINE
+                   WRITE FS-STATEMENT-LINE
+               END-IF
 
-           MOVE 0 TO WS-CURRENT-AS-DAYS
-           MOVE 0 TO WS-TOTAL-CHANGE
-           OPEN INPUT FS-TRANSACTION-FILE
-               IF WS-TRANSACTION-FILE-STATUS = '35'
-                   DISPLAY "ID does not exist"
-               ELSE
-                   DISPLAY "Name: "WS-NAME
-                   DISPLAY "ID:   "WS-USER-ID
-                   DISPLAY "From "WS-START-MONTH'/'WS-START-DAY'/'
-                           WS-START-YEAR" to "WS-END-MONTH'/'WS-END-DAY
-                           '/'WS-END-YEAR
-                   DISPLAY WS-NUMBER-TITLE' 'WS-DESCRIPTION-TITLE' '
-                           WS-CHANGE-TITLE' 'WS-BALANCE-TITLE
-                   PERFORM 720-READ-TRANSACTION-PARA
-                     UNTIL WS-CURRENT-AS-DAYS > WS-END-AS-DAYS
-
-                   MOVE WS-TOTAL-CHANGE TO WS-DISPLAY-MONEY-TMP
-                   PERFORM CALCULATE-MONEY-DISPLAY-PARA
-                   DISPLAY "Total Change: "WS-DISPLAY
+               MOVE 0 TO WS-CURRENT-AS-DAYS
+               MOVE 0 TO WS-TOTAL-CHANGE
+               OPEN INPUT FS-TRANSACTION-FILE
+                   IF WS-TRANSACTION-FILE-STATUS = '35'
+                       DISPLAY "ID does not exist"
+                   ELSE
+                       DISPLAY "Name: "WS-NAME
+                       DISPLAY "ID:   "WS-USER-ID
+                       DISPLAY "From "WS-START-MONTH'/'WS-START-DAY'/'
+                               WS-START-YEAR" to "WS-END-MONTH'/'
+                               WS-END-DAY'/'WS-END-YEAR
+                       DISPLAY WS-NUMBER-TITLE' 'WS-DESCRIPTION-TITLE' '
+                               WS-CHANGE-TITLE' 'WS-BALANCE-TITLE
+                       PERFORM 720-READ-TRANSACTION-PARA
+                         UNTIL WS-CURRENT-AS-DAYS > WS-END-AS-DAYS
+
+                       MOVE WS-TOTAL-CHANGE TO WS-DISPLAY-MONEY-TMP
+                       PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                       DISPLAY "Total Change: "WS-DISPLAY
+                   END-IF
+               CLOSE FS-TRANSACTION-FILE
+
+               IF WS-SAVE-TO-FILE = "YES"
+                   CLOSE FS-STATEMENT-FILE
+                   DISPLAY "Statement written to "WS-STATEMENT-FILENAME
                END-IF
-           CLOSE FS-TRANSACTION-FILE
+           END-IF
            .
 
 
@@ -480,42 +962,75 @@
            DISPLAY "Enter start year (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-START-YEAR
-               PERFORM UNTIL WS-START-YEAR > 1600
-                   DISPLAY "Start year is too early! Please renter:"
-                   ACCEPT WS-DATE-INPUT
-                   MOVE WS-DATE-INPUT TO WS-START-YEAR
-               END-PERFORM
+               MOVE "enter a year from 1601 to 9999" TO
+                   WS-VALIDATE-PROMPT
+               MOVE 1601 TO WS-VALIDATE-MIN
+               MOVE 9999 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-START-YEAR
            END-IF
 
            DISPLAY "Enter start month (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-START-MONTH
+               MOVE "enter a month from 1 to 12" TO WS-VALIDATE-PROMPT
+               MOVE 1 TO WS-VALIDATE-MIN
+               MOVE 12 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-START-MONTH
            END-IF
 
            DISPLAY "Enter start day (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-START-DAY
+               MOVE "enter a day from 1 to 31" TO WS-VALIDATE-PROMPT
+               MOVE 1 TO WS-VALIDATE-MIN
+               MOVE 31 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-START-DAY
            END-IF
 
            DISPLAY "Enter end year (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-END-YEAR
+               MOVE "enter a year from 1601 to 9999" TO
+                   WS-VALIDATE-PROMPT
+               MOVE 1601 TO WS-VALIDATE-MIN
+               MOVE 9999 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-END-YEAR
            END-IF
 
            DISPLAY "Enter end month (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-END-MONTH
+               MOVE "enter a month from 1 to 12" TO WS-VALIDATE-PROMPT
+               MOVE 1 TO WS-VALIDATE-MIN
+               MOVE 12 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-END-MONTH
            END-IF
 
            DISPLAY "Enter end day (or leave blank for current)"
            ACCEPT WS-DATE-INPUT
            IF WS-DATE-INPUT <> 0
-               MOVE WS-DATE-INPUT TO WS-END-DAY
+               MOVE "enter a day from 1 to 31" TO WS-VALIDATE-PROMPT
+               MOVE 1 TO WS-VALIDATE-MIN
+               MOVE 31 TO WS-VALIDATE-MAX
+               MOVE WS-DATE-INPUT TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO WS-END-DAY
            END-IF
 
            CALL "DATE-TO-DAYS" USING WS-START-YEAR WS-START-MONTH
@@ -575,11 +1090,744 @@
                          WITH POINTER WS-STR-LEN
 
                        DISPLAY WS-TRANSACTION-STRING
+
+                       IF WS-SAVE-TO-FILE = "YES"
+                           MOVE FS-TRANSACTION-DESCRIPTION
+                             TO WS-CSV-DESCRIPTION
+                           INSPECT WS-CSV-DESCRIPTION
+                             REPLACING ALL ',' BY ' '
+
+                           MOVE 1 TO WS-STR-LEN
+                           STRING WS-DISPLAY-NUMBER','
+                                  WS-CSV-DESCRIPTION','
+                             DELIMITED BY SIZE
+                             INTO FS-STATEMENT-LINE
+                             WITH POINTER WS-STR-LEN
+
+                           MOVE FS-TRANSACTION-AMOUNT
+                             TO WS-DISPLAY-MONEY-TMP
+                           PERFORM CALCULATE-MONEY-CSV-PARA
+                           STRING WS-DISPLAY DELIMITED BY SIZE
+                             INTO FS-STATEMENT-LINE
+                             WITH POINTER WS-STR-LEN
+                           STRING ',' DELIMITED BY SIZE
+                             INTO FS-STATEMENT-LINE
+                             WITH POINTER WS-STR-LEN
+
+                           MOVE FS-TRANSACTION-END-BALANCE
+                             TO WS-DISPLAY-MONEY-TMP
+                           PERFORM CALCULATE-MONEY-CSV-PARA
+                           STRING WS-DISPLAY DELIMITED BY SIZE
+                             INTO FS-STATEMENT-LINE
+                             WITH POINTER WS-STR-LEN
+
+                           WRITE FS-STATEMENT-LINE
+                       END-IF
                    END-IF
            END-READ
            .
 
 
+       800-TRANSFER-PARA.
+           DISPLAY "Enter account ID to transfer FROM:"
+           ACCEPT WS-USER-ID
+           DISPLAY "Enter PIN for that account:"
+           ACCEPT WS-PIN-ENTRY
+           DISPLAY "Enter account ID to transfer TO:"
+           ACCEPT WS-TRANSFER-TARGET-ID
+           DISPLAY "Enter amount to transfer (positive number):"
+           ACCEPT WS-TRANSACTION-AMOUNT
+
+           IF WS-USER-ID = WS-TRANSFER-TARGET-ID
+               DISPLAY "Cannot transfer an account to itself"
+           ELSE
+               IF WS-TRANSACTION-AMOUNT NOT > 0
+                   DISPLAY "Transfer amount must be positive"
+               ELSE
+                   PERFORM 810-DEBIT-TRANSFER-PARA
+               END-IF
+           END-IF
+           .
+
+
+       810-DEBIT-TRANSFER-PARA.
+           MOVE WS-USER-ID TO WS-TRANSFER-SOURCE-ID
+           MOVE WS-USER-ID TO FS-USER-ID
+           OPEN I-O FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY
+                       DISPLAY "Source ID does not exist"
+                   NOT INVALID KEY
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           STRING "Transfer to #"WS-TRANSFER-TARGET-ID
+                             DELIMITED BY SIZE
+                             INTO WS-PRESET-DESCRIPTION
+                           MOVE "YES" TO WS-USE-PRESET-DESCRIPTION
+                           MOVE "TRANSFER" TO WS-TRANSACTION-TYPE
+                           COMPUTE WS-TRANSACTION-AMOUNT =
+                               WS-TRANSACTION-AMOUNT * -1
+                           PERFORM 510-UPDATE-USER-ACCOUNT-PARA
+                           COMPUTE WS-TRANSACTION-AMOUNT =
+                               WS-TRANSACTION-AMOUNT * -1
+                           IF WS-UPDATE-REJECTED = "NO"
+                               PERFORM 820-CREDIT-TRANSFER-PARA
+                           END-IF
+                       END-IF
+               END-READ
+           CLOSE FS-USERS-FILE
+           .
+
+
+       820-CREDIT-TRANSFER-PARA.
+           MOVE WS-TRANSFER-TARGET-ID TO FS-USER-ID
+           MOVE WS-TRANSFER-TARGET-ID TO WS-USER-ID
+           READ FS-USERS-FILE
+               INVALID KEY
+                   DISPLAY "Destination ID does not exist - amount was de
+      -                    "bited from source but not credited. Contact s
+      -                    "upport to correct this!"
+               NOT INVALID KEY
+                   STRING "Transfer from #"WS-TRANSFER-SOURCE-ID
+                     DELIMITED BY SIZE
+                     INTO WS-PRESET-DESCRIPTION
+                   MOVE "YES" TO WS-USE-PRESET-DESCRIPTION
+                   MOVE "TRANSFER" TO WS-TRANSACTION-TYPE
+                   PERFORM 510-UPDATE-USER-ACCOUNT-PARA
+                   IF WS-UPDATE-REJECTED = "YES"
+                       DISPLAY "Destination account could not be credited
+      -                    " - amount was debited from source but not cre
+      -                    "dited. Contact support to correct this!"
+                   END-IF
+           END-READ
+           .
+
+
+       900-BATCH-INTEREST-PARA.
+           OPEN INPUT FS-INTEREST-CONTROL-FILE
+               IF WS-CONTROL-FILE-STATUS = '35'
+                   DISPLAY "Control file bank_interest.ctl not found - cr
+      -                    "eate it with standard/premium/savings rates
+      -                    "(like 0.01 0.02 0.015) to run this unattende
+      -                    "d"
+               ELSE
+                   READ FS-INTEREST-CONTROL-FILE
+                       AT END
+                           DISPLAY "Control file bank_interest.ctl is empt
+      -                            "y"
+                       NOT AT END
+                           MOVE FS-CONTROL-RATE-STANDARD
+                             TO WS-INTEREST-RATE-STANDARD
+                           MOVE FS-CONTROL-RATE-PREMIUM
+                             TO WS-INTEREST-RATE-PREMIUM
+                           MOVE FS-CONTROL-RATE-SAVINGS
+                             TO WS-INTEREST-RATE-SAVINGS
+               END-IF
+           CLOSE FS-INTEREST-CONTROL-FILE
+
+           IF WS-CONTROL-FILE-STATUS NOT = '35'
+               MOVE "YES" TO WS-UNATTENDED-MODE
+               PERFORM 630-RUN-INTEREST-LOOP-PARA
+               DISPLAY "Unattended interest batch run complete"
+           END-IF
+           .
+
+
+       1000-RECONCILE-ALL-PARA.
+           MOVE 0 TO WS-RECON-MISMATCH-COUNT
+           MOVE 0 TO WS-RECON-ACCOUNT-COUNT
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-USERS-FILE
+               PERFORM UNTIL WS-EOF = "YES"
+                   READ FS-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RECON-ACCOUNT-COUNT
+                           PERFORM 1010-RECONCILE-USER-PARA
+                   END-READ
+               END-PERFORM
+           CLOSE FS-USERS-FILE
+
+           MOVE WS-RECON-ACCOUNT-COUNT TO WS-DISPLAY-NUMBER
+           PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+           DISPLAY "Accounts checked: "WS-DISPLAY
+           MOVE WS-RECON-MISMATCH-COUNT TO WS-DISPLAY-NUMBER
+           PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+           DISPLAY "Mismatches found: "WS-DISPLAY
+           .
+
+
+       1010-RECONCILE-USER-PARA.
+           MOVE FS-USER-ID TO WS-USER-ID
+           MOVE FS-CURRENCY-CODE TO WS-DISPLAY-CURRENCY-CODE
+           MOVE 0 TO WS-RECON-RUNNING-TOTAL
+           STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
+             INTO WS-TRANSACTION-FILENAME
+
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-TRANSACTION-FILE
+               IF WS-TRANSACTION-FILE-STATUS = '35'
+                   DISPLAY "Account "WS-USER-ID
+                     " - no transaction file found"
+               ELSE
+                   PERFORM UNTIL WS-EOF = "YES"
+                       READ FS-TRANSACTION-FILE NEXT RECORD
+                           AT END
+                               MOVE "YES" TO WS-EOF
+                           NOT AT END
+                               IF FS-TRANSACTION-TYPE = "CARRY"
+                                   MOVE FS-TRANSACTION-END-BALANCE
+                                     TO WS-RECON-RUNNING-TOTAL
+                               ELSE
+                                   ADD FS-TRANSACTION-AMOUNT
+                                     TO WS-RECON-RUNNING-TOTAL
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   IF WS-RECON-RUNNING-TOTAL NOT = FS-BALANCE
+                       ADD 1 TO WS-RECON-MISMATCH-COUNT
+                       DISPLAY "MISMATCH - account "WS-USER-ID
+
+                       MOVE FS-BALANCE TO WS-DISPLAY-MONEY-TMP
+                       PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                       DISPLAY "  Recorded balance: "WS-DISPLAY
+
+                       MOVE WS-RECON-RUNNING-TOTAL
+                         TO WS-DISPLAY-MONEY-TMP
+                       PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                       DISPLAY "  Transaction total:"WS-DISPLAY
+                   END-IF
+               END-IF
+           CLOSE FS-TRANSACTION-FILE
+           .
+
+
+       1100-SEARCH-BY-NAME-PARA.
+           DISPLAY "Enter name or partial name to search for:"
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-TRIMMED
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
+
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-USERS-FILE
+               PERFORM UNTIL WS-EOF = "YES"
+                   READ FS-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF
+                       NOT AT END
+                           PERFORM 1110-CHECK-NAME-MATCH-PARA
+                   END-READ
+               END-PERFORM
+           CLOSE FS-USERS-FILE
+
+           IF WS-SEARCH-MATCH-COUNT = 0
+               DISPLAY "No matching accounts found"
+           END-IF
+           .
+
+
+       1110-CHECK-NAME-MATCH-PARA.
+           MOVE FUNCTION TRIM(FS-NAME) TO WS-NAME-TRIMMED
+           MOVE 0 TO WS-NAME-MATCH-COUNT
+           INSPECT WS-NAME-TRIMMED TALLYING WS-NAME-MATCH-COUNT
+               FOR ALL WS-SEARCH-TRIMMED
+
+           IF WS-NAME-MATCH-COUNT > 0
+               ADD 1 TO WS-SEARCH-MATCH-COUNT
+               DISPLAY "ID: "FS-USER-ID"   Name: "FS-NAME
+           END-IF
+           .
+
+
+       1200-CREATE-STANDING-ORDER-PARA.
+           DISPLAY "Enter target account ID:"
+           ACCEPT FS-SCHEDULE-TARGET-ID
+           DISPLAY "Enter PIN for that account:"
+           ACCEPT WS-PIN-ENTRY
+
+           MOVE "NO" TO WS-PIN-OK
+           MOVE FS-SCHEDULE-TARGET-ID TO FS-USER-ID
+           OPEN INPUT FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY
+                       DISPLAY "Target account does not exist"
+                   NOT INVALID KEY
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       END-IF
+               END-READ
+           CLOSE FS-USERS-FILE
+
+           IF WS-PIN-OK = "NO"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter amount (negative to debit the account):"
+           ACCEPT FS-SCHEDULE-AMOUNT
+           DISPLAY "Enter a description (up to 50 characters):"
+           ACCEPT FS-SCHEDULE-DESCRIPTION
+           DISPLAY "Enter frequency in days (e.g. 30 for monthly):"
+           ACCEPT FS-SCHEDULE-FREQUENCY-DAYS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-DATA
+           DISPLAY "Enter first due year (or leave blank for today):"
+           ACCEPT WS-DATE-INPUT
+           IF WS-DATE-INPUT <> 0
+               MOVE WS-DATE-INPUT TO WS-START-YEAR
+           END-IF
+           DISPLAY "Enter first due month (or leave blank for today):"
+           ACCEPT WS-DATE-INPUT
+           IF WS-DATE-INPUT <> 0
+               MOVE WS-DATE-INPUT TO WS-START-MONTH
+           END-IF
+           DISPLAY "Enter first due day (or leave blank for today):"
+           ACCEPT WS-DATE-INPUT
+           IF WS-DATE-INPUT <> 0
+               MOVE WS-DATE-INPUT TO WS-START-DAY
+           END-IF
+           MOVE WS-START-YEAR  TO FS-SCHEDULE-NEXT-YEAR
+           MOVE WS-START-MONTH TO FS-SCHEDULE-NEXT-MONTH
+           MOVE WS-START-DAY   TO FS-SCHEDULE-NEXT-DAY
+
+           OPEN I-O FS-SCHEDULE-FILE
+               IF WS-SCHEDULE-FILE-STATUS = '35'
+                   CLOSE FS-SCHEDULE-FILE
+                   OPEN OUTPUT FS-SCHEDULE-FILE
+                   CLOSE FS-SCHEDULE-FILE
+                   OPEN I-O FS-SCHEDULE-FILE
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-DATA
+               MOVE FUNCTION RANDOM(WS-START-MILLISECONDS) TO WS-RANDOM
+               MOVE "YES" TO WS-ID-COLLISION
+               PERFORM UNTIL WS-ID-COLLISION = "NO"
+                   MOVE FUNCTION RANDOM TO WS-RANDOM
+                   MULTIPLY 999999999 BY WS-RANDOM
+                     GIVING FS-SCHEDULE-ID
+                   ADD 1 TO FS-SCHEDULE-ID
+                   WRITE FS-SCHEDULE
+                       NOT INVALID KEY
+                           DISPLAY "Standing order created, id "
+                             FS-SCHEDULE-ID
+                           MOVE "NO" TO WS-ID-COLLISION
+                   END-WRITE
+               END-PERFORM
+           CLOSE FS-SCHEDULE-FILE
+           .
+
+
+       1300-RUN-STANDING-ORDERS-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-DATA
+           CALL "DATE-TO-DAYS" USING WS-START-YEAR WS-START-MONTH
+                                     WS-START-DAY WS-TODAY-AS-DAYS
+
+           MOVE 0 TO WS-SCHEDULE-APPLIED-COUNT
+           MOVE "NO" TO WS-EOF
+           OPEN I-O FS-SCHEDULE-FILE
+               IF WS-SCHEDULE-FILE-STATUS = '35'
+                   DISPLAY "No standing orders have been created"
+               ELSE
+                   PERFORM UNTIL WS-EOF = "YES"
+                       READ FS-SCHEDULE-FILE NEXT RECORD
+                           AT END
+                               MOVE "YES" TO WS-EOF
+                           NOT AT END
+                               PERFORM 1310-APPLY-IF-DUE-PARA
+                       END-READ
+                   END-PERFORM
+               END-IF
+           CLOSE FS-SCHEDULE-FILE
+
+           MOVE WS-SCHEDULE-APPLIED-COUNT TO WS-DISPLAY-NUMBER
+           PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+           DISPLAY "Standing orders applied: "WS-DISPLAY
+           .
+
+
+       1310-APPLY-IF-DUE-PARA.
+           CALL "DATE-TO-DAYS" USING FS-SCHEDULE-NEXT-YEAR
+                                     FS-SCHEDULE-NEXT-MONTH
+                                     FS-SCHEDULE-NEXT-DAY
+                                     WS-SCHEDULE-DUE-AS-DAYS
+
+           IF WS-SCHEDULE-DUE-AS-DAYS <= WS-TODAY-AS-DAYS
+               MOVE FS-SCHEDULE-TARGET-ID TO WS-USER-ID
+               MOVE FS-SCHEDULE-TARGET-ID TO FS-USER-ID
+               MOVE FS-SCHEDULE-AMOUNT TO WS-TRANSACTION-AMOUNT
+               MOVE FS-SCHEDULE-DESCRIPTION TO WS-PRESET-DESCRIPTION
+               MOVE "YES" TO WS-USE-PRESET-DESCRIPTION
+               MOVE "STANDING" TO WS-TRANSACTION-TYPE
+               MOVE "NO" TO WS-SCHEDULE-APPLIED-OK
+
+               OPEN I-O FS-USERS-FILE
+                   READ FS-USERS-FILE
+                       INVALID KEY
+                           DISPLAY "Target ID does not exist - skipping
+      -                            " standing order "FS-SCHEDULE-ID
+                       NOT INVALID KEY
+                           PERFORM 510-UPDATE-USER-ACCOUNT-PARA
+                           IF WS-UPDATE-REJECTED = "NO"
+                               MOVE "YES" TO WS-SCHEDULE-APPLIED-OK
+                               ADD 1 TO WS-SCHEDULE-APPLIED-COUNT
+                           ELSE
+                               DISPLAY "Standing order "FS-SCHEDULE-ID
+                                 " rejected - due date left unchanged for
+      -                            " retry"
+                           END-IF
+               END-READ
+               CLOSE FS-USERS-FILE
+
+               IF WS-SCHEDULE-APPLIED-OK = "YES"
+                   ADD WS-SCHEDULE-DUE-AS-DAYS
+                     FS-SCHEDULE-FREQUENCY-DAYS
+                     GIVING WS-SCHEDULE-NEW-AS-DAYS
+                   MOVE FUNCTION
+                     DATE-OF-INTEGER(WS-SCHEDULE-NEW-AS-DAYS)
+                     TO WS-SCHEDULE-NEW-DATE-NUM
+                   MOVE WS-SCHEDULE-NEW-YEAR  TO FS-SCHEDULE-NEXT-YEAR
+                   MOVE WS-SCHEDULE-NEW-MONTH TO FS-SCHEDULE-NEXT-MONTH
+                   MOVE WS-SCHEDULE-NEW-DAY   TO FS-SCHEDULE-NEXT-DAY
+
+                   REWRITE FS-SCHEDULE
+                       INVALID KEY
+                           DISPLAY "INVALID KEY - "FS-SCHEDULE-ID
+                   END-REWRITE
+               END-IF
+           END-IF
+           .
+
+
+       1400-SET-ACCOUNT-STATUS-PARA.
+           DISPLAY "Enter account ID:"
+           ACCEPT FS-USER-ID
+           DISPLAY "Enter PIN:"
+           ACCEPT WS-PIN-ENTRY
+
+           OPEN I-O FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY
+                       DISPLAY "ID does not exist"
+                   NOT INVALID KEY
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       ELSE
+                           DISPLAY "Select new status: A) Active  F) Fro
+      -                            "zen  C) Closed  D) Dormant"
+                           ACCEPT FS-ACCOUNT-STATUS
+                           REWRITE FS-USER
+                               INVALID KEY
+                                   DISPLAY "INVALID ID - "FS-USER-ID
+                               NOT INVALID KEY
+                                   DISPLAY "Account status updated"
+                           END-REWRITE
+                       END-IF
+               END-READ
+           CLOSE FS-USERS-FILE
+           .
+
+
+       1500-GENERATE-SUMMARY-PARA.
+           MOVE 0 TO WS-REPORT-TOTAL-BALANCE
+           MOVE 0 TO WS-REPORT-ACCOUNT-COUNT
+           PERFORM VARYING WS-TOP-INDEX FROM 1 BY 1
+             UNTIL WS-TOP-INDEX > 5
+               MOVE 0 TO WS-TOP-ID(WS-TOP-INDEX)
+               MOVE WS-TOP-SENTINEL TO WS-TOP-BAL(WS-TOP-INDEX)
+           END-PERFORM
+
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-USERS-FILE
+               PERFORM UNTIL WS-EOF = "YES"
+                   READ FS-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF
+                       NOT AT END
+                           PERFORM 1510-ACCUMULATE-SUMMARY-PARA
+                   END-READ
+               END-PERFORM
+           CLOSE FS-USERS-FILE
+
+           DISPLAY " "
+           DISPLAY "Branch summary report"
+           MOVE WS-REPORT-ACCOUNT-COUNT TO WS-DISPLAY-NUMBER
+           PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+           DISPLAY "Number of accounts: "WS-DISPLAY
+
+      * a branch total mixes balances across whatever currencies are
+      * on file, so it has no single real unit - display it as USD
+           MOVE "USD" TO WS-DISPLAY-CURRENCY-CODE
+           MOVE WS-REPORT-TOTAL-BALANCE TO WS-DISPLAY-MONEY-TMP
+           PERFORM CALCULATE-MONEY-DISPLAY-PARA
+           DISPLAY "Total on deposit:   "WS-DISPLAY
+
+           DISPLAY "Top balances:"
+           PERFORM 1520-PRINT-TOP-ENTRY-PARA
+             VARYING WS-TOP-INDEX FROM 1 BY 1
+             UNTIL WS-TOP-INDEX > 5
+           .
+
+
+       1510-ACCUMULATE-SUMMARY-PARA.
+           ADD 1 TO WS-REPORT-ACCOUNT-COUNT
+           ADD FS-BALANCE TO WS-REPORT-TOTAL-BALANCE
+           PERFORM 1530-INSERT-TOP-PARA
+           .
+
+
+       1520-PRINT-TOP-ENTRY-PARA.
+           IF WS-TOP-BAL(WS-TOP-INDEX) NOT = WS-TOP-SENTINEL
+      * top-balance accounts may each be in a different currency, so
+      * this is displayed as USD rather than trusting stale state
+               MOVE "USD" TO WS-DISPLAY-CURRENCY-CODE
+               MOVE WS-TOP-BAL(WS-TOP-INDEX) TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               DISPLAY "  ID "WS-TOP-ID(WS-TOP-INDEX)" - "WS-DISPLAY
+           END-IF
+           .
+
+
+       1530-INSERT-TOP-PARA.
+           IF FS-BALANCE > WS-TOP-BAL(5)
+               MOVE 5 TO WS-TOP-INDEX
+               PERFORM UNTIL WS-TOP-INDEX = 1 OR
+                   FS-BALANCE NOT > WS-TOP-BAL(WS-TOP-INDEX - 1)
+                   MOVE WS-TOP-ID(WS-TOP-INDEX - 1)
+                     TO WS-TOP-ID(WS-TOP-INDEX)
+                   MOVE WS-TOP-BAL(WS-TOP-INDEX - 1)
+                     TO WS-TOP-BAL(WS-TOP-INDEX)
+                   SUBTRACT 1 FROM WS-TOP-INDEX
+               END-PERFORM
+               MOVE FS-USER-ID TO WS-TOP-ID(WS-TOP-INDEX)
+               MOVE FS-BALANCE TO WS-TOP-BAL(WS-TOP-INDEX)
+           END-IF
+           .
+
+
+       1600-CHECK-TRANSACTION-GAPS-PARA.
+           DISPLAY "Enter account ID:"
+           ACCEPT WS-USER-ID
+
+           STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
+             INTO WS-TRANSACTION-FILENAME
+
+           MOVE 0 TO WS-GAP-EXPECTED-NUMBER
+           MOVE 0 TO WS-GAP-READ-COUNT
+           MOVE 0 TO WS-GAP-COUNT
+           MOVE 0 TO WS-GAP-DUP-COUNT
+           MOVE "NO" TO WS-EOF
+
+           OPEN INPUT FS-TRANSACTION-FILE
+               IF WS-TRANSACTION-FILE-STATUS = '35'
+                   DISPLAY "ID does not exist"
+               ELSE
+                   PERFORM UNTIL WS-EOF = "YES"
+                       READ FS-TRANSACTION-FILE NEXT RECORD
+                           AT END
+                               MOVE "YES" TO WS-EOF
+                           NOT AT END
+                               PERFORM 1610-CHECK-ONE-TRANSACTION-PARA
+                       END-READ
+                   END-PERFORM
+
+                   MOVE WS-GAP-READ-COUNT TO WS-DISPLAY-NUMBER
+                   PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+                   DISPLAY "Transactions read:    "WS-DISPLAY
+
+                   MOVE WS-GAP-COUNT TO WS-DISPLAY-NUMBER
+                   PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+                   DISPLAY "Gaps detected:        "WS-DISPLAY
+
+                   MOVE WS-GAP-DUP-COUNT TO WS-DISPLAY-NUMBER
+                   PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+                   DISPLAY "Duplicates detected:  "WS-DISPLAY
+
+                   IF WS-GAP-COUNT = 0 AND WS-GAP-DUP-COUNT = 0
+                       DISPLAY "Transaction sequence is intact"
+                   END-IF
+               END-IF
+           CLOSE FS-TRANSACTION-FILE
+           .
+
+
+       1610-CHECK-ONE-TRANSACTION-PARA.
+           ADD 1 TO WS-GAP-READ-COUNT
+           IF FS-TRANSACTION-NUMBER NOT > WS-GAP-EXPECTED-NUMBER
+               ADD 1 TO WS-GAP-DUP-COUNT
+               DISPLAY "  Duplicate or out-of-order number - "
+                 FS-TRANSACTION-NUMBER
+           ELSE
+               IF FS-TRANSACTION-NUMBER > WS-GAP-EXPECTED-NUMBER + 1
+                   ADD 1 TO WS-GAP-COUNT
+                   DISPLAY "  Gap before transaction "
+                     FS-TRANSACTION-NUMBER
+               END-IF
+               MOVE FS-TRANSACTION-NUMBER TO WS-GAP-EXPECTED-NUMBER
+           END-IF
+           .
+
+
+       1700-ARCHIVE-TRANSACTIONS-PARA.
+           DISPLAY "Enter account ID to archive:"
+           ACCEPT WS-USER-ID
+           DISPLAY "Enter PIN for that account:"
+           ACCEPT WS-PIN-ENTRY
+
+           MOVE "NO" TO WS-PIN-OK
+           MOVE WS-USER-ID TO FS-USER-ID
+           OPEN INPUT FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY
+                       DISPLAY "ID does not exist"
+                   NOT INVALID KEY
+                       PERFORM CHECK-PIN-PARA
+                       IF WS-PIN-OK = "NO"
+                           DISPLAY "Incorrect PIN"
+                       END-IF
+               END-READ
+           CLOSE FS-USERS-FILE
+
+           IF WS-PIN-OK = "NO"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter the year label for the archive (e.g. 2025):"
+           ACCEPT WS-ARCHIVE-YEAR
+
+           STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
+             INTO WS-TRANSACTION-FILENAME
+           STRING "bank_transactions/"WS-USER-ID"_"WS-ARCHIVE-YEAR
+             ".txt" DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-TRANSACTION-FILE
+               IF WS-TRANSACTION-FILE-STATUS = '35'
+                   DISPLAY "ID does not exist"
+               ELSE
+                   OPEN OUTPUT FS-ARCHIVE-FILE
+                       PERFORM UNTIL WS-EOF = "YES"
+                           READ FS-TRANSACTION-FILE NEXT RECORD
+                               AT END
+                                   MOVE "YES" TO WS-EOF
+                               NOT AT END
+                                   MOVE FS-TRANSACTION
+                                     TO FS-ARCHIVE-RECORD
+                                   WRITE FS-ARCHIVE-RECORD
+                           END-READ
+                       END-PERFORM
+                   CLOSE FS-ARCHIVE-FILE
+               END-IF
+           CLOSE FS-TRANSACTION-FILE
+
+           IF WS-TRANSACTION-FILE-STATUS NOT = '35'
+               PERFORM 1710-RESET-WORKING-FILE-PARA
+               DISPLAY "Archived to "WS-ARCHIVE-FILENAME
+               DISPLAY "Working transaction file reset with a carried-f
+      -                "orward balance"
+           END-IF
+           .
+
+
+       1710-RESET-WORKING-FILE-PARA.
+           MOVE WS-USER-ID TO FS-USER-ID
+           OPEN INPUT FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY DISPLAY "ID does not exist"
+                   NOT INVALID KEY
+                       MOVE FS-BALANCE TO WS-PROJECTED-BALANCE
+               END-READ
+           CLOSE FS-USERS-FILE
+
+           OPEN OUTPUT FS-TRANSACTION-FILE
+               MOVE 1 TO WS-TRANSACTION-NUMBER
+               MOVE WS-TRANSACTION-NUMBER TO FS-TRANSACTION-NUMBER
+               MOVE "CARRY" TO FS-TRANSACTION-TYPE
+               MOVE "Balance carried forward from archive"
+                 TO FS-TRANSACTION-DESCRIPTION
+               MOVE FUNCTION CURRENT-DATE TO FS-TRANSACTION-TIMESTAMP
+               MOVE 0 TO FS-TRANSACTION-AMOUNT
+               MOVE WS-PROJECTED-BALANCE TO FS-TRANSACTION-END-BALANCE
+               WRITE FS-TRANSACTION
+                   INVALID KEY
+                       DISPLAY "INVALID KEY - "WS-TRANSACTION-NUMBER
+               END-WRITE
+           CLOSE FS-TRANSACTION-FILE
+
+           MOVE WS-USER-ID TO FS-USER-ID
+           OPEN I-O FS-USERS-FILE
+               READ FS-USERS-FILE
+                   INVALID KEY DISPLAY "ID does not exist"
+                   NOT INVALID KEY
+                       MOVE 1 TO FS-TRANSACTION-COUNT
+                       REWRITE FS-USER
+                           INVALID KEY
+                               DISPLAY "INVALID ID - "FS-USER-ID
+                       END-REWRITE
+               END-READ
+           CLOSE FS-USERS-FILE
+           .
+
+
+       1800-HOUSEHOLD-LOOKUP-PARA.
+           DISPLAY "Enter employee SSN:"
+           ACCEPT WS-LOOKUP-SSN
+           MOVE WS-LOOKUP-SSN TO FS-EMPLOYEE-SSN
+
+           OPEN INPUT FS-EMPLOYEE-FILE
+               IF WS-EMPLOYEE-FILE-STATUS = '35'
+                   DISPLAY "ERROR: employees.txt does not exist - add an
+      -                    " employee in PAYROLL first"
+               ELSE
+                   READ FS-EMPLOYEE-FILE
+                       INVALID KEY
+                           DISPLAY "No employee found with that SSN"
+                       NOT INVALID KEY
+                           DISPLAY "Employee: "FS-EMPLOYEE-NAME
+                           DISPLAY "SSN:      "FS-EMPLOYEE-SSN
+                           IF FS-EMPLOYEE-ACTIVE-FLAG NOT = "Y"
+                               DISPLAY "Status:   Terminated"
+                           END-IF
+                           PERFORM 1810-SCAN-FOR-LINKED-ACCOUNTS-PARA
+                   END-READ
+               END-IF
+           CLOSE FS-EMPLOYEE-FILE
+           .
+
+
+       1810-SCAN-FOR-LINKED-ACCOUNTS-PARA.
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-USERS-FILE
+               PERFORM UNTIL WS-EOF = "YES"
+                   READ FS-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF
+                       NOT AT END
+                           IF FS-LINKED-EMPLOYEE-SSN = WS-LOOKUP-SSN
+                               ADD 1 TO WS-SEARCH-MATCH-COUNT
+                               MOVE FS-BALANCE TO WS-DISPLAY-MONEY-TMP
+                               MOVE FS-CURRENCY-CODE
+                                 TO WS-DISPLAY-CURRENCY-CODE
+                               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                               DISPLAY "Linked account ID: "FS-USER-ID
+      -                                "   Name: "FS-NAME
+      -                                "   Balance: "WS-DISPLAY
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE FS-USERS-FILE
+
+           IF WS-SEARCH-MATCH-COUNT = 0
+               DISPLAY "No bank accounts are linked to this SSN"
+           END-IF
+           .
+
+
        ADD-TRANSACTION-PARA.
            STRING "bank_transactions/"WS-USER-ID".txt" DELIMITED BY SIZE
              INTO WS-TRANSACTION-FILENAME
@@ -587,11 +1835,97 @@
                WRITE FS-TRANSACTION
                    INVALID KEY
                        DISPLAY "INVALID KEY - "WS-TRANSACTION-NUMBER
+                   NOT INVALID KEY
+                       PERFORM 1900-WRITE-VOUCHER-PARA
                END-WRITE
            CLOSE FS-TRANSACTION-FILE
            .
 
 
+       1900-WRITE-VOUCHER-PARA.
+           STRING "bank_transactions/"WS-USER-ID"_voucher_"
+                  FS-TRANSACTION-NUMBER".txt" DELIMITED BY SIZE
+             INTO WS-VOUCHER-FILENAME
+
+           MOVE FS-CURRENCY-CODE TO WS-DISPLAY-CURRENCY-CODE
+
+           OPEN OUTPUT FS-VOUCHER-FILE
+               MOVE "================================================"
+                 TO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE "         TRANSACTION VOUCHER"
+                 TO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE "================================================"
+                 TO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE FUNCTION TRIM(FS-NAME) TO WS-VOUCHER-NAME
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Account Holder: " DELIMITED BY SIZE
+                      WS-VOUCHER-NAME DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE FS-USER-ID TO WS-DISPLAY-NUMBER
+               PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Account ID:      " DELIMITED BY SIZE
+                      WS-DISPLAY DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE FS-TRANSACTION-NUMBER TO WS-DISPLAY-NUMBER
+               PERFORM CALCULATE-NUMBER-DISPLAY-PARA
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Transaction #:   " DELIMITED BY SIZE
+                      WS-DISPLAY DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Category:        " DELIMITED BY SIZE
+                      FS-TRANSACTION-TYPE DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Date:            " DELIMITED BY SIZE
+                      FS-START-MONTH "/" DELIMITED BY SIZE
+                      FS-START-DAY "/" DELIMITED BY SIZE
+                      FS-START-YEAR DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FS-START-HOURS ":" DELIMITED BY SIZE
+                      FS-START-MINUTE ":" DELIMITED BY SIZE
+                      FS-START-SECOND DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE FS-TRANSACTION-AMOUNT TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Amount:          " DELIMITED BY SIZE
+                      WS-DISPLAY DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE FS-TRANSACTION-END-BALANCE TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               MOVE SPACES TO FS-VOUCHER-LINE
+               STRING "Resulting bal.:  " DELIMITED BY SIZE
+                      WS-DISPLAY DELIMITED BY SIZE
+                 INTO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+
+               MOVE "================================================"
+                 TO FS-VOUCHER-LINE
+               WRITE FS-VOUCHER-LINE
+           CLOSE FS-VOUCHER-FILE
+           .
+
+
        CALCULATE-MONEY-DISPLAY-PARA.
            MOVE 1 TO WS-DISPLAY-INDEX
            MOVE WS-DISPLAY-MONEY-TMP TO WS-DISPLAY-MONEY-FORMAT
@@ -601,14 +1935,48 @@
                ADD 1 TO WS-DISPLAY-INDEX
            END-PERFORM
 
+           EVALUATE WS-DISPLAY-CURRENCY-CODE
+               WHEN "USD"
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+               WHEN OTHER
+                   STRING WS-DISPLAY-CURRENCY-CODE " "
+                     DELIMITED BY SIZE
+                     INTO WS-CURRENCY-SYMBOL
+           END-EVALUATE
+
            IF WS-DISPLAY-MONEY-TMP IS NEGATIVE
                STRING "-" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                          DELIMITED BY SIZE
+                      WS-DISPLAY-MONEY-FORMAT(WS-DISPLAY-INDEX:)
+                          DELIMITED BY SIZE
+                 INTO WS-DISPLAY
+           ELSE
+               STRING FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                          DELIMITED BY SIZE
                       WS-DISPLAY-MONEY-FORMAT(WS-DISPLAY-INDEX:)
                           DELIMITED BY SIZE
                  INTO WS-DISPLAY
+           END-IF
+           .
+
+
+       CALCULATE-MONEY-CSV-PARA.
+           MOVE 1 TO WS-DISPLAY-INDEX
+           MOVE WS-DISPLAY-MONEY-TMP TO WS-CSV-MONEY-FORMAT
+
+           PERFORM
+               UNTIL WS-CSV-MONEY-FORMAT(WS-DISPLAY-INDEX:1) <> ' '
+               ADD 1 TO WS-DISPLAY-INDEX
+           END-PERFORM
+
+           IF WS-DISPLAY-MONEY-TMP IS NEGATIVE
+               STRING "-" DELIMITED BY SIZE
+                      WS-CSV-MONEY-FORMAT(WS-DISPLAY-INDEX:)
+                          DELIMITED BY SIZE
+                 INTO WS-DISPLAY
            ELSE
-               MOVE WS-DISPLAY-MONEY-FORMAT(WS-DISPLAY-INDEX:)
-                 TO WS-DISPLAY
+               MOVE WS-CSV-MONEY-FORMAT(WS-DISPLAY-INDEX:) TO WS-DISPLAY
            END-IF
            .
 
