@@ -15,6 +15,26 @@
                                        RECORD KEY   IS FS-EMPLOYEE-SSN
                                        FILE STATUS  IS
                                        WS-EMPLOYEE-FILE-STATUS.
+               SELECT FS-W2-FILE ASSIGN TO WS-W2-FILENAME
+                                       ORGANIZATION IS SEQUENTIAL
+                                       ACCESS       IS SEQUENTIAL
+                                       FILE STATUS  IS
+                                       WS-W2-FILE-STATUS.
+               SELECT FS-TIMESHEET-FILE ASSIGN TO "timesheet.txt"
+                                       ORGANIZATION IS SEQUENTIAL
+                                       ACCESS       IS SEQUENTIAL
+                                       FILE STATUS  IS
+                                       WS-TIMESHEET-FILE-STATUS.
+               SELECT FS-HISTORY-FILE ASSIGN TO WS-HISTORY-FILENAME
+                                       ORGANIZATION IS SEQUENTIAL
+                                       ACCESS       IS SEQUENTIAL
+                                       FILE STATUS  IS
+                                       WS-HISTORY-FILE-STATUS.
+               SELECT FS-ACH-FILE ASSIGN TO "ach_export.txt"
+                                       ORGANIZATION IS SEQUENTIAL
+                                       ACCESS       IS SEQUENTIAL
+                                       FILE STATUS  IS
+                                       WS-ACH-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD FS-EMPLOYEE-FILE.
@@ -33,14 +53,71 @@
                    10 FS-EMPLOYEE-ADDRESS-ZIP    PIC 9(5).
                05 FS-EMPLOYEE-GENDER         PIC X(1).
                05 FS-EMPLOYEE-MARITAL-STATUS PIC X(9).
+               05 FS-EMPLOYEE-PAY-TYPE       PIC X(6) VALUE "HOURLY".
                05 FS-EMPLOYEE-HOURLY-WAGE        PIC 9(18)V99.
+               05 FS-EMPLOYEE-MONTHLY-SALARY      PIC 9(18)V99.
                05 FS-EMPLOYEE-GROSS-PAY-THIS-YEAR     PIC 9(18)V99.
                05 FS-EMPLOYEE-WITHHELD-THIS-YEAR PIC 9(18)V99.
+               05 FS-EMPLOYEE-HEALTH-PREMIUM      PIC 9(18)V99.
+               05 FS-EMPLOYEE-401K-PERCENT        PIC 9(3)V9(2).
+               05 FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR PIC 9(18)V99.
+               05 FS-EMPLOYEE-BANK-ROUTING PIC 9(9).
+               05 FS-EMPLOYEE-BANK-ACCOUNT PIC 9(17).
+               05 FS-EMPLOYEE-LAST-NET-PAY PIC S9(18)V99.
+               05 FS-EMPLOYEE-ACTIVE-FLAG PIC X(1) VALUE "Y".
+               05 FS-EMPLOYEE-TERM-DATE.
+                   10 FS-EMPLOYEE-TERM-YEAR  PIC 9(4).
+                   10 FS-EMPLOYEE-TERM-MONTH PIC 9(2).
+                   10 FS-EMPLOYEE-TERM-DAY   PIC 9(2).
                05 FS-EMPLOYEE-LAST-PAID-DATE.
                    10 FS-EMPLOYEE-LAST-PAID-YEAR  PIC 9(4).
                    10 FS-EMPLOYEE-LAST-PAID-MONTH PIC 9(2).
+
+           FD FS-W2-FILE.
+           01 FS-W2-LINE PIC X(80).
+
+           FD FS-TIMESHEET-FILE.
+           01 FS-TIMESHEET-RECORD.
+               05 FS-TIMESHEET-SSN   PIC 9(9).
+               05 FS-TIMESHEET-HOURS PIC 9(5).
+
+           FD FS-HISTORY-FILE.
+           01 FS-HISTORY-LINE PIC X(100).
+
+           FD FS-ACH-FILE.
+           01 FS-ACH-LINE PIC X(80).
        WORKING-STORAGE SECTION.
-           01 WS-EMPLOYEE-FILE-STATUS PIC XX.
+           01 WS-VALIDATE-NUMERIC PIC S9(18)V99.
+           01 WS-VALIDATE-MIN     PIC S9(18)V99.
+           01 WS-VALIDATE-MAX     PIC S9(18)V99.
+           01 WS-VALIDATE-PROMPT  PIC X(60).
+           01 WS-EMPLOYEE-FILE-STATUS  PIC XX.
+           01 WS-W2-FILE-STATUS        PIC XX.
+           01 WS-W2-FILENAME           PIC X(20).
+           01 WS-TIMESHEET-FILE-STATUS PIC XX.
+           01 WS-EOF                   PIC X(3).
+           01 WS-TIMESHEET-EOF         PIC X(3).
+           01 WS-BATCH-COUNT           PIC 9(5).
+
+           01 WS-ROSTER-SORT-OPTION PIC 9(1).
+           01 WS-ROSTER-MAX         PIC 9(4) VALUE 500.
+           01 WS-ROSTER-COUNT       PIC 9(4).
+           01 WS-ROSTER-TABLE.
+               05 WS-ROSTER-ENTRY OCCURS 500 TIMES.
+                   10 WS-ROSTER-SSN  PIC 9(9).
+                   10 WS-ROSTER-NAME PIC X(50).
+           01 WS-ROSTER-INDEX      PIC 9(4).
+           01 WS-ROSTER-INNER      PIC 9(4).
+           01 WS-ROSTER-TEMP-SSN   PIC 9(9).
+           01 WS-ROSTER-TEMP-NAME  PIC X(50).
+
+           01 WS-HISTORY-FILE-STATUS PIC XX.
+           01 WS-HISTORY-FILENAME    PIC X(30).
+           01 WS-CLOSE-YEAR          PIC 9(4).
+           01 WS-CLOSE-COUNT         PIC 9(5).
+
+           01 WS-ACH-FILE-STATUS PIC XX.
+           01 WS-ACH-COUNT       PIC 9(5).
 
       *>      01 WS-CURRENT-DATE.
       *>          05 WS-CURRENT-YEAR PIC 9(4).
@@ -54,6 +131,12 @@
            01 WS-YEAR PIC 9(4).
 
            01 WS-WORKING-HOURS PIC 9(5).
+           01 WS-STANDARD-MONTHLY-HOURS PIC 9(5) VALUE 173.
+           01 WS-REGULAR-HOURS  PIC 9(5).
+           01 WS-OVERTIME-HOURS PIC 9(5).
+           01 WS-OVERTIME-PAY   PIC 9(18)V99.
+           01 WS-401K-CONTRIBUTION PIC 9(18)V99.
+           01 WS-TOTAL-DEDUCTIONS  PIC 9(18)V99.
            01 WS-GROSS-PAY     PIC 9(18)V99.
            01 WS-TAX-RATE      PIC 9(18)V9(5).
            01 WS-TAX-WITHHELD  PIC 9(18)V99.
@@ -68,33 +151,35 @@
            DISPLAY "Welcome to the employee salary management system!"
 
            PERFORM UNTIL WS-COMMAND = 0
-               IF WS-COMMAND = 1
-                   PERFORM 100-DISPLAY-HELP-MESSAGE-PARA
-               ELSE
-                   IF WS-COMMAND = 2
+               EVALUATE WS-COMMAND
+                   WHEN 1
+                       PERFORM 100-DISPLAY-HELP-MESSAGE-PARA
+                   WHEN 2
                        PERFORM 200-ADD-EMPLOYEE-RECORD-PARA
-                   ELSE
-                       IF WS-COMMAND = 3
-                           PERFORM 300-EDIT-EMPLOYEE-RECORD-PARA
-                       ELSE
-                           IF WS-COMMAND = 4
-                               PERFORM 400-REMOVE-EMPLOYEE-RECORD-PARA
-                           ELSE
-                           IF WS-COMMAND = 5
-                               PERFORM 500-DISPLAY-EMPLOYEE-RECORD-PARA
-                           ELSE
-                           IF WS-COMMAND = 6
-                               PERFORM
-                                   600-CALCULATE-PAYCHECK-FOR-MONTH-PARA
-                           ELSE
-                               DISPLAY "Invalid command!"
-                               PERFORM 100-DISPLAY-HELP-MESSAGE-PARA
-                           END-IF
-                           END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
+                   WHEN 3
+                       PERFORM 300-EDIT-EMPLOYEE-RECORD-PARA
+                   WHEN 4
+                       PERFORM 400-REMOVE-EMPLOYEE-RECORD-PARA
+                   WHEN 5
+                       PERFORM 500-DISPLAY-EMPLOYEE-RECORD-PARA
+                   WHEN 6
+                       PERFORM 600-CALCULATE-PAYCHECK-FOR-MONTH-PARA
+                   WHEN 7
+                       PERFORM 700-GENERATE-W2-PARA
+                   WHEN 8
+                       PERFORM 800-BATCH-PAYROLL-PARA
+                   WHEN 9
+                       PERFORM 900-ROSTER-PARA
+                   WHEN 10
+                       PERFORM 1000-YEAR-END-CLOSE-PARA
+                   WHEN 11
+                       PERFORM 1100-EXPORT-DIRECT-DEPOSIT-PARA
+                   WHEN 12
+                       PERFORM 1200-REHIRE-EMPLOYEE-PARA
+                   WHEN OTHER
+                       DISPLAY "Invalid command!"
+                       PERFORM 100-DISPLAY-HELP-MESSAGE-PARA
+               END-EVALUATE
 
                DISPLAY "Enter command"
                ACCEPT WS-COMMAND
@@ -108,10 +193,17 @@
            DISPLAY "1) Display this help message"
            DISPLAY "2) Add employee data"
            DISPLAY "3) Edit employee data"
-           DISPLAY "4) Remove employee data"
+           DISPLAY "4) Remove employee data (marks terminated - YTD fi
+      -            "gures are kept)"
            DISPLAY "5) View employee data"
            DISPLAY "6) Generate paycheck for employee"
-      *>      DISPLAY "7) Generate W2 form for employee"
+           DISPLAY "7) Generate W2 form for employee"
+           DISPLAY "8) Run payroll for all employees from a timesheet f
+      -            "ile"
+           DISPLAY "9) Print employee roster"
+           DISPLAY "10) Year-end close (archive and zero YTD totals)"
+           DISPLAY "11) Export direct deposit file from last paychecks"
+           DISPLAY "12) Rehire a terminated employee"
            .
 
 
@@ -142,9 +234,14 @@
            PERFORM ACCEPT-EMPLOYEE-ADDRESS-DATA-PARA
            PERFORM ACCEPT-EMPLOYEE-GENDER-PARA
            PERFORM ACCEPT-EMPLOYEE-MARITAL-STATUS-PARA
+           PERFORM ACCEPT-EMPLOYEE-PAY-TYPE-PARA
            PERFORM ACCEPT-EMPLOYEE-SALARY-PARA
+           PERFORM ACCEPT-EMPLOYEE-BENEFITS-PARA
+           PERFORM ACCEPT-EMPLOYEE-BANK-INFO-PARA
            MOVE 0 TO FS-EMPLOYEE-GROSS-PAY-THIS-YEAR
            MOVE 0 TO FS-EMPLOYEE-WITHHELD-THIS-YEAR
+           MOVE 0 TO FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR
+           MOVE "Y" TO FS-EMPLOYEE-ACTIVE-FLAG
            MOVE FUNCTION CURRENT-DATE TO FS-EMPLOYEE-LAST-PAID-DATE
            .
 
@@ -180,12 +277,21 @@
                    PERFORM CREATE-EMPLOYEE-FILE-PARA
                    OPEN I-O FS-EMPLOYEE-FILE
                END-IF
-               DELETE FS-EMPLOYEE-FILE RECORD
+               READ FS-EMPLOYEE-FILE
                    INVALID KEY
                        DISPLAY "Employee not found in the database"
                    NOT INVALID KEY
-                       DISPLAY "Employee deleted"
-               END-DELETE
+                       MOVE "N" TO FS-EMPLOYEE-ACTIVE-FLAG
+                       MOVE FUNCTION CURRENT-DATE
+                         TO FS-EMPLOYEE-TERM-DATE
+                       REWRITE FS-EMPLOYEE
+                           INVALID KEY
+                               DISPLAY "Unable to terminate employee"
+                           NOT INVALID KEY
+                               DISPLAY "Employee marked terminated - YT
+      -                                "D figures are kept on file"
+                       END-REWRITE
+               END-READ
            CLOSE FS-EMPLOYEE-FILE
            .
 
@@ -220,6 +326,13 @@
                END-READ
            CLOSE FS-EMPLOYEE-FILE
 
+           IF FS-EMPLOYEE-ACTIVE-FLAG = "N"
+               DISPLAY "This employee was terminated on "
+                       FS-EMPLOYEE-TERM-YEAR"/"FS-EMPLOYEE-TERM-MONTH
+                       "/"FS-EMPLOYEE-TERM-DAY" and can't be paid"
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM 610-ACCEPT-PAYCHECK-TIME-PARA
 
            IF (WS-YEAR < FS-EMPLOYEE-LAST-PAID-YEAR) OR
@@ -238,16 +351,94 @@
            END-IF
 
            PERFORM 620-ACCEPT-PAYCHECK-DATA-PARA
+           PERFORM 640-PROCESS-PAYCHECK-PARA
+           PERFORM 630-REWRITE-EMPLOYEE-RECORD-PARA
+           .
 
-           MULTIPLY WS-WORKING-HOURS BY FS-EMPLOYEE-HOURLY-WAGE
-           GIVING WS-GROSS-PAY
+
+       610-ACCEPT-PAYCHECK-TIME-PARA.
+           DISPLAY "What month do you want to calculate a paycheck for (
+      -            "in numbers, i.e January is 1, February is 2, etc?"
+           ACCEPT WS-MONTH
+           DISPLAY "What year was this month in (in yyyy format)?"
+           ACCEPT WS-YEAR
+           .
+
+
+       620-ACCEPT-PAYCHECK-DATA-PARA.
+           IF FS-EMPLOYEE-PAY-TYPE = "SALARY"
+               MOVE 0 TO WS-WORKING-HOURS
+           ELSE
+               DISPLAY "How many hours did the employee work in this mo
+      -                "nth?"
+               ACCEPT WS-WORKING-HOURS
+           END-IF
+           .
+
+
+       625-CALCULATE-TAX-RATE-PARA.
+           EVALUATE FS-EMPLOYEE-MARITAL-STATUS
+               WHEN "Married"
+                   EVALUATE TRUE
+                       WHEN WS-GROSS-PAY NOT > 3000.00
+                           MOVE .10000 TO WS-TAX-RATE
+                       WHEN WS-GROSS-PAY NOT > 8000.00
+                           MOVE .15000 TO WS-TAX-RATE
+                       WHEN WS-GROSS-PAY NOT > 16000.00
+                           MOVE .22000 TO WS-TAX-RATE
+                       WHEN OTHER
+                           MOVE .28000 TO WS-TAX-RATE
+                   END-EVALUATE
+               WHEN OTHER
+                   EVALUATE TRUE
+                       WHEN WS-GROSS-PAY NOT > 1500.00
+                           MOVE .10000 TO WS-TAX-RATE
+                       WHEN WS-GROSS-PAY NOT > 4000.00
+                           MOVE .15000 TO WS-TAX-RATE
+                       WHEN WS-GROSS-PAY NOT > 8000.00
+                           MOVE .22000 TO WS-TAX-RATE
+                       WHEN OTHER
+                           MOVE .28000 TO WS-TAX-RATE
+                   END-EVALUATE
+           END-EVALUATE
+           .
+
+
+       640-PROCESS-PAYCHECK-PARA.
+           IF FS-EMPLOYEE-PAY-TYPE = "SALARY"
+               MOVE FS-EMPLOYEE-MONTHLY-SALARY TO WS-GROSS-PAY
+           ELSE
+               IF WS-WORKING-HOURS > WS-STANDARD-MONTHLY-HOURS
+                   MOVE WS-STANDARD-MONTHLY-HOURS TO WS-REGULAR-HOURS
+                   SUBTRACT WS-STANDARD-MONTHLY-HOURS
+                     FROM WS-WORKING-HOURS GIVING WS-OVERTIME-HOURS
+               ELSE
+                   MOVE WS-WORKING-HOURS TO WS-REGULAR-HOURS
+                   MOVE 0 TO WS-OVERTIME-HOURS
+               END-IF
+
+               MULTIPLY WS-REGULAR-HOURS BY FS-EMPLOYEE-HOURLY-WAGE
+               GIVING WS-GROSS-PAY
+
+               IF WS-OVERTIME-HOURS > 0
+                   COMPUTE WS-OVERTIME-PAY =
+                       WS-OVERTIME-HOURS * FS-EMPLOYEE-HOURLY-WAGE * 1.5
+                   ADD WS-OVERTIME-PAY TO WS-GROSS-PAY
+
+                   MOVE WS-OVERTIME-PAY TO WS-DISPLAY-MONEY-TMP
+                   PERFORM CALCULATE-MONEY-DISPLAY-PARA
+                   DISPLAY "Overtime Pay: "WS-DISPLAY" ("
+                           WS-OVERTIME-HOURS" hours at 1.5x)"
+               END-IF
+           END-IF
+
+           PERFORM 625-CALCULATE-TAX-RATE-PARA
 
            MULTIPLY WS-GROSS-PAY BY WS-TAX-RATE GIVING WS-TAX-WITHHELD
 
            ADD WS-GROSS-PAY TO FS-EMPLOYEE-GROSS-PAY-THIS-YEAR
            ADD WS-TAX-WITHHELD TO FS-EMPLOYEE-WITHHELD-THIS-YEAR
 
-
            DISPLAY "Month of    : "WS-YEAR"/"WS-MONTH
 
            MOVE WS-GROSS-PAY TO WS-DISPLAY-MONEY-TMP
@@ -258,47 +449,395 @@
            PERFORM CALCULATE-MONEY-DISPLAY-PARA
            DISPLAY "Withheld Tax: "WS-DISPLAY
 
-           SUBTRACT WS-GROSS-PAY FROM WS-TAX-WITHHELD GIVING WS-NET-PAY
+           COMPUTE WS-401K-CONTRIBUTION ROUNDED =
+               WS-GROSS-PAY * FS-EMPLOYEE-401K-PERCENT / 100
+           ADD FS-EMPLOYEE-HEALTH-PREMIUM TO WS-401K-CONTRIBUTION
+             GIVING WS-TOTAL-DEDUCTIONS
+           ADD WS-TOTAL-DEDUCTIONS TO FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR
+
+           IF WS-TOTAL-DEDUCTIONS > 0
+               MOVE WS-TOTAL-DEDUCTIONS TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               DISPLAY "Deductions  : "WS-DISPLAY
+           END-IF
+
+           SUBTRACT WS-TAX-WITHHELD FROM WS-GROSS-PAY GIVING WS-NET-PAY
+           SUBTRACT WS-TOTAL-DEDUCTIONS FROM WS-NET-PAY
+           MOVE WS-NET-PAY TO FS-EMPLOYEE-LAST-NET-PAY
            MOVE WS-NET-PAY TO WS-DISPLAY-MONEY-TMP
            PERFORM CALCULATE-MONEY-DISPLAY-PARA
            DISPLAY "Net Pay     : "WS-DISPLAY
 
-
            MOVE WS-MONTH TO FS-EMPLOYEE-LAST-PAID-MONTH
            MOVE WS-YEAR  TO FS-EMPLOYEE-LAST-PAID-YEAR
+           .
 
-           PERFORM 630-REWRITE-EMPLOYEE-RECORD-PARA
+
+       630-REWRITE-EMPLOYEE-RECORD-PARA.
+           OPEN I-O FS-EMPLOYEE-FILE
+               REWRITE FS-EMPLOYEE
+                   INVALID KEY
+                       DISPLAY "Unable to update pay and tax totals for
+      -                        "employee"
+                   NOT INVALID KEY
+                       DISPLAY "Updated pay and tax totals for employee"
+               END-REWRITE
+           CLOSE FS-EMPLOYEE-FILE
            .
 
 
-       610-ACCEPT-PAYCHECK-TIME-PARA.
-           DISPLAY "What month do you want to calculate a paycheck for (
-      -            "in numbers, i.e January is 1, February is 2, etc?"
-           ACCEPT WS-MONTH
-           DISPLAY "What year was this month in (in yyyy format)?"
-           ACCEPT WS-YEAR
+       700-GENERATE-W2-PARA.
+           PERFORM ACCEPT-EMPLOYEE-SSN-PARA
+           OPEN INPUT FS-EMPLOYEE-FILE
+               IF WS-EMPLOYEE-FILE-STATUS = '35'
+                   PERFORM CREATE-EMPLOYEE-FILE-PARA
+                   OPEN INPUT FS-EMPLOYEE-FILE
+               END-IF
+               READ FS-EMPLOYEE-FILE
+                   INVALID KEY
+                       DISPLAY "Employee not found in the database"
+                   NOT INVALID KEY
+                       PERFORM 710-WRITE-W2-FILE-PARA
+               END-READ
+           CLOSE FS-EMPLOYEE-FILE
            .
 
 
-       620-ACCEPT-PAYCHECK-DATA-PARA.
-           DISPLAY "How many hours did the employee work in this month?"
-           ACCEPT WS-WORKING-HOURS
+       710-WRITE-W2-FILE-PARA.
+           STRING "w2_"FS-EMPLOYEE-SSN".txt" DELIMITED BY SIZE
+             INTO WS-W2-FILENAME
+
+           OPEN OUTPUT FS-W2-FILE
+               MOVE "Form W-2 Wage and Tax Statement" TO FS-W2-LINE
+               WRITE FS-W2-LINE
+               MOVE SPACES TO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               STRING "Employee name: "FS-EMPLOYEE-NAME
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               STRING "SSN          : "FS-EMPLOYEE-SSN
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               STRING FS-EMPLOYEE-ADDRESS-STREET" "
+                      FS-EMPLOYEE-ADDRESS-APT
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               STRING FS-EMPLOYEE-ADDRESS-CITY", "
+                      FS-EMPLOYEE-ADDRESS-REGION" "
+                      FS-EMPLOYEE-ADDRESS-ZIP
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               MOVE SPACES TO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               MOVE FS-EMPLOYEE-GROSS-PAY-THIS-YEAR TO
+                 WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               STRING "Box 1 - Wages, tips, other comp: "WS-DISPLAY
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+
+               MOVE FS-EMPLOYEE-WITHHELD-THIS-YEAR TO
+                 WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               STRING "Box 2 - Federal income tax withheld: "
+                      WS-DISPLAY
+                 DELIMITED BY SIZE INTO FS-W2-LINE
+               WRITE FS-W2-LINE
+           CLOSE FS-W2-FILE
+
+           DISPLAY "W2 form written to "WS-W2-FILENAME
+           .
+
+
+       800-BATCH-PAYROLL-PARA.
+           PERFORM 610-ACCEPT-PAYCHECK-TIME-PARA
+           MOVE 0 TO WS-BATCH-COUNT
+           MOVE "NO" TO WS-EOF
 
-           DISPLAY "What total tax rate applies to this employee (as a d
-      -            "ecimal, ie 0.05)?"
-           ACCEPT WS-TAX-RATE
+           OPEN I-O FS-EMPLOYEE-FILE
+               IF WS-EMPLOYEE-FILE-STATUS = '35'
+                   PERFORM CREATE-EMPLOYEE-FILE-PARA
+                   OPEN I-O FS-EMPLOYEE-FILE
+               END-IF
+               PERFORM UNTIL WS-EOF = "YES"
+                   READ FS-EMPLOYEE-FILE NEXT RECORD
+                       AT END
+                           MOVE "YES" TO WS-EOF
+                       NOT AT END
+                           PERFORM 810-BATCH-ONE-EMPLOYEE-PARA
+                   END-READ
+               END-PERFORM
+           CLOSE FS-EMPLOYEE-FILE
+
+           DISPLAY "Paychecks processed: "WS-BATCH-COUNT
            .
 
 
-       630-REWRITE-EMPLOYEE-RECORD-PARA.
+       810-BATCH-ONE-EMPLOYEE-PARA.
+           IF FS-EMPLOYEE-ACTIVE-FLAG = "N"
+               DISPLAY "Skipping "FS-EMPLOYEE-SSN" - terminated"
+           ELSE
+           IF (WS-YEAR < FS-EMPLOYEE-LAST-PAID-YEAR) OR
+              (WS-YEAR <= FS-EMPLOYEE-LAST-PAID-YEAR AND
+               WS-MONTH <= FS-EMPLOYEE-LAST-PAID-MONTH)
+               DISPLAY "Skipping "FS-EMPLOYEE-SSN" - already paid for t
+      -                "his month"
+           ELSE
+               MOVE 0 TO WS-WORKING-HOURS
+               IF FS-EMPLOYEE-PAY-TYPE <> "SALARY"
+                   PERFORM 820-LOOKUP-TIMESHEET-HOURS-PARA
+               END-IF
+
+               IF FS-EMPLOYEE-PAY-TYPE <> "SALARY" AND
+                  WS-WORKING-HOURS = 0
+                   DISPLAY "Skipping "FS-EMPLOYEE-SSN" - no timesheet h
+      -                    "ours found"
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Employee: "FS-EMPLOYEE-NAME" ("
+                           FS-EMPLOYEE-SSN")"
+                   PERFORM 640-PROCESS-PAYCHECK-PARA
+                   REWRITE FS-EMPLOYEE
+                       INVALID KEY
+                           DISPLAY "Unable to update pay and tax totals
+      -                            " for employee"
+                   END-REWRITE
+                   ADD 1 TO WS-BATCH-COUNT
+               END-IF
+           END-IF
+           END-IF
+           .
+
+
+       820-LOOKUP-TIMESHEET-HOURS-PARA.
+           MOVE 0 TO WS-WORKING-HOURS
+           MOVE "NO" TO WS-TIMESHEET-EOF
+
+           OPEN INPUT FS-TIMESHEET-FILE
+               IF WS-TIMESHEET-FILE-STATUS = '35'
+                   DISPLAY "timesheet.txt not found"
+               ELSE
+                   PERFORM UNTIL WS-TIMESHEET-EOF = "YES"
+                       READ FS-TIMESHEET-FILE
+                           AT END
+                               MOVE "YES" TO WS-TIMESHEET-EOF
+                           NOT AT END
+                               IF FS-TIMESHEET-SSN = FS-EMPLOYEE-SSN
+                                   MOVE FS-TIMESHEET-HOURS
+                                     TO WS-WORKING-HOURS
+                                   MOVE "YES" TO WS-TIMESHEET-EOF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+           CLOSE FS-TIMESHEET-FILE
+           .
+
+
+       900-ROSTER-PARA.
+           DISPLAY "Sort roster by (1) SSN or (2) Name?"
+           ACCEPT WS-ROSTER-SORT-OPTION
+
+           MOVE 0 TO WS-ROSTER-COUNT
+           MOVE "NO" TO WS-EOF
+           OPEN INPUT FS-EMPLOYEE-FILE
+               IF WS-EMPLOYEE-FILE-STATUS = '35'
+                   DISPLAY "No employees in the database"
+               ELSE
+                   PERFORM UNTIL WS-EOF = "YES"
+                       READ FS-EMPLOYEE-FILE NEXT RECORD
+                           AT END
+                               MOVE "YES" TO WS-EOF
+                           NOT AT END
+                               PERFORM 910-COLLECT-ROSTER-ENTRY-PARA
+                       END-READ
+                   END-PERFORM
+               END-IF
+           CLOSE FS-EMPLOYEE-FILE
+
+      *>   SSN order comes for free from the RECORD KEY sequence; only
+      *>   a name sort needs the in-memory pass below.
+           IF WS-ROSTER-SORT-OPTION = 2
+               PERFORM 920-SORT-ROSTER-BY-NAME-PARA
+           END-IF
+
+           DISPLAY "Employee roster ("WS-ROSTER-COUNT" employees):"
+           PERFORM 930-PRINT-ROSTER-ENTRY-PARA
+             VARYING WS-ROSTER-INDEX FROM 1 BY 1
+             UNTIL WS-ROSTER-INDEX > WS-ROSTER-COUNT
+           .
+
+
+       910-COLLECT-ROSTER-ENTRY-PARA.
+           IF WS-ROSTER-COUNT < WS-ROSTER-MAX
+               ADD 1 TO WS-ROSTER-COUNT
+               MOVE FS-EMPLOYEE-SSN TO WS-ROSTER-SSN(WS-ROSTER-COUNT)
+               MOVE FS-EMPLOYEE-NAME TO WS-ROSTER-NAME(WS-ROSTER-COUNT)
+           ELSE
+               DISPLAY "Roster is at its "WS-ROSTER-MAX" employee limit
+      -                " - remaining employees were left off the report"
+           END-IF
+           .
+
+
+       920-SORT-ROSTER-BY-NAME-PARA.
+           PERFORM 921-OUTER-PASS-PARA
+             VARYING WS-ROSTER-INDEX FROM 1 BY 1
+             UNTIL WS-ROSTER-INDEX > WS-ROSTER-COUNT
+           .
+
+
+       921-OUTER-PASS-PARA.
+           PERFORM 922-INNER-COMPARE-PARA
+             VARYING WS-ROSTER-INNER FROM 1 BY 1
+             UNTIL WS-ROSTER-INNER > WS-ROSTER-COUNT - WS-ROSTER-INDEX
+           .
+
+
+       922-INNER-COMPARE-PARA.
+           IF WS-ROSTER-NAME(WS-ROSTER-INNER) >
+              WS-ROSTER-NAME(WS-ROSTER-INNER + 1)
+               MOVE WS-ROSTER-SSN(WS-ROSTER-INNER) TO WS-ROSTER-TEMP-SSN
+               MOVE WS-ROSTER-NAME(WS-ROSTER-INNER)
+                 TO WS-ROSTER-TEMP-NAME
+               MOVE WS-ROSTER-SSN(WS-ROSTER-INNER + 1)
+                 TO WS-ROSTER-SSN(WS-ROSTER-INNER)
+               MOVE WS-ROSTER-NAME(WS-ROSTER-INNER + 1)
+                 TO WS-ROSTER-NAME(WS-ROSTER-INNER)
+               MOVE WS-ROSTER-TEMP-SSN
+                 TO WS-ROSTER-SSN(WS-ROSTER-INNER + 1)
+               MOVE WS-ROSTER-TEMP-NAME
+                 TO WS-ROSTER-NAME(WS-ROSTER-INNER + 1)
+           END-IF
+           .
+
+
+       930-PRINT-ROSTER-ENTRY-PARA.
+           DISPLAY WS-ROSTER-NAME(WS-ROSTER-INDEX)" "
+                   WS-ROSTER-SSN(WS-ROSTER-INDEX)
+           .
+
+
+       1000-YEAR-END-CLOSE-PARA.
+           DISPLAY "Enter the year label for the closing history file (
+      -            "e.g. 2025):"
+           ACCEPT WS-CLOSE-YEAR
+
+           STRING "payroll_history_"WS-CLOSE-YEAR".txt"
+             DELIMITED BY SIZE INTO WS-HISTORY-FILENAME
+
+           MOVE 0 TO WS-CLOSE-COUNT
+           MOVE "NO" TO WS-EOF
+
+           OPEN OUTPUT FS-HISTORY-FILE
+               OPEN I-O FS-EMPLOYEE-FILE
+                   IF WS-EMPLOYEE-FILE-STATUS = '35'
+                       DISPLAY "No employees in the database"
+                   ELSE
+                       PERFORM UNTIL WS-EOF = "YES"
+                           READ FS-EMPLOYEE-FILE NEXT RECORD
+                               AT END
+                                   MOVE "YES" TO WS-EOF
+                               NOT AT END
+                                   PERFORM 1010-CLOSE-ONE-EMPLOYEE-PARA
+                           END-READ
+                       END-PERFORM
+                   END-IF
+               CLOSE FS-EMPLOYEE-FILE
+           CLOSE FS-HISTORY-FILE
+
+           DISPLAY "Year-end close complete - "WS-CLOSE-COUNT
+                   " employees archived to "WS-HISTORY-FILENAME
+           .
+
+
+       1010-CLOSE-ONE-EMPLOYEE-PARA.
+           STRING FS-EMPLOYEE-SSN","FS-EMPLOYEE-NAME","
+                  FS-EMPLOYEE-GROSS-PAY-THIS-YEAR","
+                  FS-EMPLOYEE-WITHHELD-THIS-YEAR","
+                  FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR
+             DELIMITED BY SIZE INTO FS-HISTORY-LINE
+           WRITE FS-HISTORY-LINE
+
+           MOVE 0 TO FS-EMPLOYEE-GROSS-PAY-THIS-YEAR
+           MOVE 0 TO FS-EMPLOYEE-WITHHELD-THIS-YEAR
+           MOVE 0 TO FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR
+           REWRITE FS-EMPLOYEE
+               INVALID KEY
+                   DISPLAY "Unable to close out "FS-EMPLOYEE-SSN
+           END-REWRITE
+
+           ADD 1 TO WS-CLOSE-COUNT
+           .
+
+
+       1100-EXPORT-DIRECT-DEPOSIT-PARA.
+           MOVE 0 TO WS-ACH-COUNT
+           MOVE "NO" TO WS-EOF
+
+           OPEN OUTPUT FS-ACH-FILE
+               OPEN INPUT FS-EMPLOYEE-FILE
+                   IF WS-EMPLOYEE-FILE-STATUS = '35'
+                       DISPLAY "No employees in the database"
+                   ELSE
+                       PERFORM UNTIL WS-EOF = "YES"
+                           READ FS-EMPLOYEE-FILE NEXT RECORD
+                               AT END
+                                   MOVE "YES" TO WS-EOF
+                               NOT AT END
+                                   PERFORM 1110-EXPORT-ONE-EMPLOYEE-PARA
+                           END-READ
+                       END-PERFORM
+                   END-IF
+               CLOSE FS-EMPLOYEE-FILE
+           CLOSE FS-ACH-FILE
+
+           DISPLAY "Direct deposit file written to ach_export.txt - "
+                   WS-ACH-COUNT" entries"
+           .
+
+
+       1110-EXPORT-ONE-EMPLOYEE-PARA.
+           IF FS-EMPLOYEE-ACTIVE-FLAG = "Y"
+           AND FS-EMPLOYEE-BANK-ROUTING NOT = 0
+               STRING FS-EMPLOYEE-BANK-ROUTING","
+                      FS-EMPLOYEE-BANK-ACCOUNT","
+                      FS-EMPLOYEE-LAST-NET-PAY
+                 DELIMITED BY SIZE INTO FS-ACH-LINE
+               WRITE FS-ACH-LINE
+               ADD 1 TO WS-ACH-COUNT
+           END-IF
+           .
+
+
+       1200-REHIRE-EMPLOYEE-PARA.
+           PERFORM ACCEPT-EMPLOYEE-SSN-PARA
            OPEN I-O FS-EMPLOYEE-FILE
-               REWRITE FS-EMPLOYEE
+               IF WS-EMPLOYEE-FILE-STATUS = '35'
+                   PERFORM CREATE-EMPLOYEE-FILE-PARA
+                   OPEN I-O FS-EMPLOYEE-FILE
+               END-IF
+               READ FS-EMPLOYEE-FILE
                    INVALID KEY
-                       DISPLAY "Unable to update pay and tax totals for
-      -                        "employee"
+                       DISPLAY "Employee not found in the database"
                    NOT INVALID KEY
-                       DISPLAY "Updated pay and tax totals for employee"
-               END-REWRITE
+                       MOVE "Y" TO FS-EMPLOYEE-ACTIVE-FLAG
+                       MOVE 0 TO FS-EMPLOYEE-TERM-YEAR
+                                 FS-EMPLOYEE-TERM-MONTH
+                                 FS-EMPLOYEE-TERM-DAY
+                       REWRITE FS-EMPLOYEE
+                           INVALID KEY
+                               DISPLAY "Unable to rehire employee"
+                           NOT INVALID KEY
+                               DISPLAY "Employee rehired"
+                       END-REWRITE
+               END-READ
            CLOSE FS-EMPLOYEE-FILE
            .
 
@@ -355,10 +894,66 @@
            .
 
 
+       ACCEPT-EMPLOYEE-PAY-TYPE-PARA.
+           DISPLAY "Is this employee HOURLY or SALARY?"
+           ACCEPT FS-EMPLOYEE-PAY-TYPE
+           MOVE FUNCTION UPPER-CASE(FS-EMPLOYEE-PAY-TYPE)
+             TO FS-EMPLOYEE-PAY-TYPE
+           IF FS-EMPLOYEE-PAY-TYPE <> "SALARY"
+               MOVE "HOURLY" TO FS-EMPLOYEE-PAY-TYPE
+           END-IF
+           .
+
+
        ACCEPT-EMPLOYEE-SALARY-PARA.
-           DISPLAY "Enter hourly wage of employee in decimal format (no
-      -            "currency symbol, ie 123.45)"
-           ACCEPT FS-EMPLOYEE-HOURLY-WAGE
+           IF FS-EMPLOYEE-PAY-TYPE = "SALARY"
+               DISPLAY "Enter monthly salary of employee in decimal for
+      -                "mat (no currency symbol, ie 4000.00)"
+               ACCEPT FS-EMPLOYEE-MONTHLY-SALARY
+               MOVE "enter a salary greater than 0" TO
+                   WS-VALIDATE-PROMPT
+               MOVE 0.01 TO WS-VALIDATE-MIN
+               MOVE 999999999999999.99 TO WS-VALIDATE-MAX
+               MOVE FS-EMPLOYEE-MONTHLY-SALARY TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO FS-EMPLOYEE-MONTHLY-SALARY
+           ELSE
+               DISPLAY "Enter hourly wage of employee in decimal format
+      -                " (no currency symbol, ie 123.45)"
+               ACCEPT FS-EMPLOYEE-HOURLY-WAGE
+               MOVE "enter an hourly wage greater than 0" TO
+                   WS-VALIDATE-PROMPT
+               MOVE 0.01 TO WS-VALIDATE-MIN
+               MOVE 999999999999999.99 TO WS-VALIDATE-MAX
+               MOVE FS-EMPLOYEE-HOURLY-WAGE TO WS-VALIDATE-NUMERIC
+               CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+                   WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+               MOVE WS-VALIDATE-NUMERIC TO FS-EMPLOYEE-HOURLY-WAGE
+           END-IF
+           .
+
+
+       ACCEPT-EMPLOYEE-BENEFITS-PARA.
+           DISPLAY "Enter employee's monthly health insurance premium (
+      -            "no currency symbol, ie 150.00, or 0 for none)"
+           ACCEPT FS-EMPLOYEE-HEALTH-PREMIUM
+
+           DISPLAY "Enter employee's 401k contribution percent of gross
+      -            " pay (ie 5.00 for 5%, or 0 for none)"
+           ACCEPT FS-EMPLOYEE-401K-PERCENT
+           .
+
+
+       ACCEPT-EMPLOYEE-BANK-INFO-PARA.
+           DISPLAY "Enter employee's bank routing number (9 digits, or
+      -            "0 to skip direct deposit):"
+           ACCEPT FS-EMPLOYEE-BANK-ROUTING
+
+           IF FS-EMPLOYEE-BANK-ROUTING NOT = 0
+               DISPLAY "Enter employee's bank account number:"
+               ACCEPT FS-EMPLOYEE-BANK-ACCOUNT
+           END-IF
            .
 
 
@@ -392,10 +987,21 @@
                                    DISPLAY "Enter total withheld tax mon
       -                                   "ey of employee, year-to-date"
                                    ACCEPT FS-EMPLOYEE-WITHHELD-THIS-YEAR
+                               ELSE IF WS-COMMAND = 9
+                                   PERFORM ACCEPT-EMPLOYEE-PAY-TYPE-PARA
+                                   PERFORM ACCEPT-EMPLOYEE-SALARY-PARA
+                               ELSE IF WS-COMMAND = 10
+                                   PERFORM ACCEPT-EMPLOYEE-BENEFITS-PARA
+                               ELSE IF WS-COMMAND = 11
+                                   PERFORM
+                                     ACCEPT-EMPLOYEE-BANK-INFO-PARA
                                ELSE
                                    PERFORM PRINT-EDIT-DATA-HELP-PARA
                                END-IF
                                END-IF
+                               END-IF
+                               END-IF
+                               END-IF
                            END-IF
                        END-IF
                        END-IF
@@ -414,9 +1020,12 @@
            DISPLAY "3) Address"
            DISPLAY "4) Gender"
            DISPLAY "5) Marital Status"
-           DISPLAY "6) Hourly Wage"
+           DISPLAY "6) Hourly wage / monthly salary amount"
            DISPLAY "7) Gross pay, year-to-date"
            DISPLAY "8) Withheld tax money, year-to-date"
+           DISPLAY "9) Pay type (Hourly/Salary) and rate"
+           DISPLAY "10) Health premium and 401k percent"
+           DISPLAY "11) Direct deposit bank routing/account numbers"
            DISPLAY "SSN can't be edited. To change the SSN, delete this
       -            "entry and create a new one"
            DISPLAY "Enter 0 to stop and save"
@@ -426,6 +1035,12 @@
        DISPLAY-EMPLOYEE-DATA-PARA.
            DISPLAY "Name: "FS-EMPLOYEE-NAME
            DISPLAY "SSN : "FS-EMPLOYEE-SSN
+           IF FS-EMPLOYEE-ACTIVE-FLAG = "N"
+               DISPLAY "Status: TERMINATED on "FS-EMPLOYEE-TERM-YEAR"/"
+                       FS-EMPLOYEE-TERM-MONTH"/"FS-EMPLOYEE-TERM-DAY
+           ELSE
+               DISPLAY "Status: Active"
+           END-IF
            DISPLAY "DOB (yyyymmdd): "FS-EMPLOYEE-BIRTH-YEAR"/"
                                      FS-EMPLOYEE-BIRTH-MONTH"/"
                                      FS-EMPLOYEE-BIRTH-DAY
@@ -439,9 +1054,16 @@
            DISPLAY "Last paid month   : "FS-EMPLOYEE-LAST-PAID-YEAR"/"
                                          FS-EMPLOYEE-LAST-PAID-MONTH
 
-           MOVE FS-EMPLOYEE-HOURLY-WAGE TO WS-DISPLAY-MONEY-TMP
-           PERFORM CALCULATE-MONEY-DISPLAY-PARA
-           DISPLAY "Wages per hour    : "WS-DISPLAY
+           DISPLAY "Pay type          : "FS-EMPLOYEE-PAY-TYPE
+           IF FS-EMPLOYEE-PAY-TYPE = "SALARY"
+               MOVE FS-EMPLOYEE-MONTHLY-SALARY TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               DISPLAY "Monthly salary    : "WS-DISPLAY
+           ELSE
+               MOVE FS-EMPLOYEE-HOURLY-WAGE TO WS-DISPLAY-MONEY-TMP
+               PERFORM CALCULATE-MONEY-DISPLAY-PARA
+               DISPLAY "Wages per hour    : "WS-DISPLAY
+           END-IF
 
            MOVE FS-EMPLOYEE-GROSS-PAY-THIS-YEAR TO WS-DISPLAY-MONEY-TMP
            PERFORM CALCULATE-MONEY-DISPLAY-PARA
@@ -450,6 +1072,16 @@
            MOVE FS-EMPLOYEE-WITHHELD-THIS-YEAR TO WS-DISPLAY-MONEY-TMP
            PERFORM CALCULATE-MONEY-DISPLAY-PARA
            DISPLAY "Withheld taxes YTD: "WS-DISPLAY
+
+           MOVE FS-EMPLOYEE-HEALTH-PREMIUM TO WS-DISPLAY-MONEY-TMP
+           PERFORM CALCULATE-MONEY-DISPLAY-PARA
+           DISPLAY "Health premium/mo : "WS-DISPLAY
+
+           DISPLAY "401k percent      : "FS-EMPLOYEE-401K-PERCENT
+
+           MOVE FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR TO WS-DISPLAY-MONEY-TMP
+           PERFORM CALCULATE-MONEY-DISPLAY-PARA
+           DISPLAY "Deductions YTD    : "WS-DISPLAY
            .
 
 
