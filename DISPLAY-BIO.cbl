@@ -1,26 +1,111 @@
       ******************************************************************
       * Author: Stanley Zhong
-      * Date: Updated 5/11/2020
-      * Purpose: Print some variables about me
+      * Date: Updated 5/29/2020
+      * Purpose: Look up an employee profile card by SSN out of
+      *          PAYROLL's employees.txt indexed file
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISPLAY-BIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FS-EMPLOYEE-FILE ASSIGN TO "employees.txt"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS       IS DYNAMIC
+                                       RECORD KEY   IS FS-EMPLOYEE-SSN
+                                       FILE STATUS  IS
+                                       WS-EMPLOYEE-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+           FD FS-EMPLOYEE-FILE.
+           01 FS-EMPLOYEE.
+               05 FS-EMPLOYEE-NAME PIC X(50).
+               05 FS-EMPLOYEE-SSN  PIC 9(9).
+               05 FS-EMPLOYEE-BIRTH-DATE.
+                   10 FS-EMPLOYEE-BIRTH-YEAR  PIC 9(4).
+                   10 FS-EMPLOYEE-BIRTH-MONTH PIC 9(2).
+                   10 FS-EMPLOYEE-BIRTH-DAY   PIC 9(2).
+               05 FS-EMPLOYEE-ADDRESS.
+                   10 FS-EMPLOYEE-ADDRESS-STREET PIC X(100).
+                   10 FS-EMPLOYEE-ADDRESS-APT    PIC X(20).
+                   10 FS-EMPLOYEE-ADDRESS-CITY   PIC X(100).
+                   10 FS-EMPLOYEE-ADDRESS-REGION PIC X(2).
+                   10 FS-EMPLOYEE-ADDRESS-ZIP    PIC 9(5).
+               05 FS-EMPLOYEE-GENDER         PIC X(1).
+               05 FS-EMPLOYEE-MARITAL-STATUS PIC X(9).
+               05 FS-EMPLOYEE-PAY-TYPE       PIC X(6) VALUE "HOURLY".
+               05 FS-EMPLOYEE-HOURLY-WAGE        PIC 9(18)V99.
+               05 FS-EMPLOYEE-MONTHLY-SALARY      PIC 9(18)V99.
+               05 FS-EMPLOYEE-GROSS-PAY-THIS-YEAR     PIC 9(18)V99.
+               05 FS-EMPLOYEE-WITHHELD-THIS-YEAR PIC 9(18)V99.
+               05 FS-EMPLOYEE-HEALTH-PREMIUM      PIC 9(18)V99.
+               05 FS-EMPLOYEE-401K-PERCENT        PIC 9(3)V9(2).
+               05 FS-EMPLOYEE-DEDUCTIONS-THIS-YEAR PIC 9(18)V99.
+               05 FS-EMPLOYEE-BANK-ROUTING PIC 9(9).
+               05 FS-EMPLOYEE-BANK-ACCOUNT PIC 9(17).
+               05 FS-EMPLOYEE-LAST-NET-PAY PIC S9(18)V99.
+               05 FS-EMPLOYEE-ACTIVE-FLAG PIC X(1) VALUE "Y".
+               05 FS-EMPLOYEE-TERM-DATE.
+                   10 FS-EMPLOYEE-TERM-YEAR  PIC 9(4).
+                   10 FS-EMPLOYEE-TERM-MONTH PIC 9(2).
+                   10 FS-EMPLOYEE-TERM-DAY   PIC 9(2).
+               05 FS-EMPLOYEE-LAST-PAID-DATE.
+                   10 FS-EMPLOYEE-LAST-PAID-YEAR  PIC 9(4).
+                   10 FS-EMPLOYEE-LAST-PAID-MONTH PIC 9(2).
        WORKING-STORAGE SECTION.
-           01 WS-NAME PIC A(50) VALUE 'Stanley'.
-           01 WS-AGE PIC 9(3) VALUE 14.
-           01 WS-SCHOOL.
-               05 WS-GRADE PIC 9(2) VALUE 9.
-               05 WS-SCHOOL-NAME PIC X(30) VALUE 'Gunn High School'.
+           01 WS-EMPLOYEE-FILE-STATUS PIC XX.
+           01 WS-INPUT-SSN PIC 9(9).
+           01 WS-CURRENT-DATE-DATA.
+               05 WS-CURRENT-YEAR  PIC 9(4).
+               05 WS-CURRENT-MONTH PIC 9(2).
+               05 WS-CURRENT-DAY   PIC 9(2).
+           01 WS-AGE PIC 9(3).
            01 WS-DISPLAY-AGE PIC ZZ9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "My name is "WS-NAME
-            MOVE WS-AGE TO WS-DISPLAY-AGE.
-            DISPLAY "I am "WS-DISPLAY-AGE" years old"
-            DISPLAY "I am in Grade "WS-GRADE
-            DISPLAY "I attend "WS-SCHOOL-NAME
+           DISPLAY "Enter employee SSN:"
+           ACCEPT WS-INPUT-SSN
+
+           OPEN INPUT FS-EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = '35'
+               DISPLAY "ERROR: employees.txt does not exist - add an "
+      -            "employee in PAYROLL first"
+           ELSE
+               MOVE WS-INPUT-SSN TO FS-EMPLOYEE-SSN
+               READ FS-EMPLOYEE-FILE INTO FS-EMPLOYEE
+                   INVALID KEY
+                       DISPLAY "No employee found with that SSN"
+                   NOT INVALID KEY
+                       PERFORM DISPLAY-BIO-PARA
+               END-READ
+               CLOSE FS-EMPLOYEE-FILE
+           END-IF
+
+           STOP RUN.
+
+       DISPLAY-BIO-PARA.
+           PERFORM CALCULATE-AGE-PARA
+           MOVE WS-AGE TO WS-DISPLAY-AGE
+
+           DISPLAY "My name is "FS-EMPLOYEE-NAME
+           DISPLAY "I am "WS-DISPLAY-AGE" years old"
+           .
+
+       CALCULATE-AGE-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+           COMPUTE WS-AGE =
+               WS-CURRENT-YEAR - FS-EMPLOYEE-BIRTH-YEAR
+
+           IF WS-CURRENT-MONTH < FS-EMPLOYEE-BIRTH-MONTH
+               SUBTRACT 1 FROM WS-AGE
+           ELSE
+               IF WS-CURRENT-MONTH = FS-EMPLOYEE-BIRTH-MONTH
+               AND WS-CURRENT-DAY < FS-EMPLOYEE-BIRTH-DAY
+                   SUBTRACT 1 FROM WS-AGE
+               END-IF
+           END-IF
+           .
 
-            STOP RUN.
        END PROGRAM DISPLAY-BIO.
