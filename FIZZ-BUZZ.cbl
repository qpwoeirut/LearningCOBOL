@@ -12,30 +12,46 @@
            01 WS-THREE PIC X(4) VALUE "FIZZ".
            01 WS-FIVE PIC X(4) VALUE "BUZZ".
            01 WS-SEVEN PIC X(5) VALUE "SEVEN".
+           01 WS-DIVISOR-1 PIC 9(3) VALUE 3.
+           01 WS-DIVISOR-2 PIC 9(3) VALUE 5.
+           01 WS-DIVISOR-3 PIC 9(3) VALUE 7.
+           01 WS-UPPER-BOUND PIC 9(3) VALUE 500.
            01 WS-LEN PIC 9(3) VALUE 1.
            01 WS-CONCAT PIC X(13).
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           PERFORM PRINT-PARA UNTIL WS-NUM > 500
+           DISPLAY "Enter first divisor (prints "WS-THREE", default 3):"
+           ACCEPT WS-DIVISOR-1
+
+           DISPLAY "Enter second divisor (prints "WS-FIVE", default 5):"
+           ACCEPT WS-DIVISOR-2
+
+           DISPLAY "Enter third divisor (prints "WS-SEVEN", default 7):"
+           ACCEPT WS-DIVISOR-3
+
+           DISPLAY "Enter upper bound (default 500):"
+           ACCEPT WS-UPPER-BOUND
+
+           PERFORM PRINT-PARA UNTIL WS-NUM > WS-UPPER-BOUND
 
            STOP RUN.
 
        PRINT-PARA.
            MOVE 1 TO WS-LEN.
-           IF FUNCTION MOD(WS-NUM, 3) = 0
+           IF FUNCTION MOD(WS-NUM, WS-DIVISOR-1) = 0
                STRING WS-THREE DELIMITED BY SIZE
                  INTO WS-CONCAT
                  WITH POINTER WS-LEN
                END-STRING
            END-IF.
-           IF FUNCTION MOD(WS-NUM, 5) = 0
+           IF FUNCTION MOD(WS-NUM, WS-DIVISOR-2) = 0
                STRING WS-FIVE DELIMITED BY SIZE
                  INTO WS-CONCAT
                  WITH POINTER WS-LEN
                END-STRING
            END-IF.
-           IF FUNCTION MOD(WS-NUM, 7) = 0
+           IF FUNCTION MOD(WS-NUM, WS-DIVISOR-3) = 0
                STRING WS-SEVEN DELIMITED BY SIZE
                  INTO WS-CONCAT
                  WITH POINTER WS-LEN
