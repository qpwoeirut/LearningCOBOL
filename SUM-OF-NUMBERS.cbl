@@ -1,23 +1,34 @@
       ******************************************************************
       * Author: Stanley Zhong
       * Date: 4/22/2020
-      * Purpose: Takes two numbers and outputs the sum
+      * Purpose: Takes N numbers and outputs the sum
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUM-OF-NUMBERS.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 WS-NUM-1 PIC S9(6) VALUE 0.
-           01 WS-NUM-2 PIC S9(6) VALUE 0.
-           01 WS-SUM PIC S9(7) VALUE 0.
+           01 WS-COUNT PIC 9(4) VALUE 0.
+           01 WS-INDEX PIC 9(4) VALUE 0.
+           01 WS-CURRENT-NUM PIC S9(6) VALUE 0.
+           01 WS-SUM PIC S9(9) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Input 2 numbers with 5 digits or less:".
-           ACCEPT WS-NUM-1.
-           ACCEPT WS-NUM-2.
+           DISPLAY "How many numbers do you want to sum?".
+           ACCEPT WS-COUNT.
+
+           DISPLAY "Input "WS-COUNT" numbers with 6 digits or less, one
+      -         "per line:".
+           PERFORM ADD-NUMBER-PARA
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-COUNT
 
-           ADD WS-NUM-1 WS-NUM-2 TO WS-SUM.
            DISPLAY WS-SUM.
            STOP RUN.
+
+       ADD-NUMBER-PARA.
+           ACCEPT WS-CURRENT-NUM
+           ADD WS-CURRENT-NUM TO WS-SUM
+           .
+
        END PROGRAM SUM-OF-NUMBERS.
