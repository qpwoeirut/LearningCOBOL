@@ -21,35 +21,42 @@
                01 FS-RECORD-DATA.
                    05 FS-RECORD-ID            PIC 9(10).
                    05 FS-NAME                 PIC X(100).
-      *>              05 FS-TIMESTAMP.
-      *>                  10 FS-CURRENT-DATE.
-      *>                      15 FS-YEAR         PIC 9(04).
-      *>                      15 FS-MONTH        PIC 9(02).
-      *>                      15 FS-DAY          PIC 9(02).
-      *>                  10 FS-TIME.
-      *>                      15 FS-HOURS        PIC 9(02).
-      *>                      15 FS-MINUTE       PIC 9(02).
-      *>                      15 FS-SECOND       PIC 9(02).
-      *>                      15 FS-MILLISECONDS PIC 9(02).
+                   05 FS-TIMESTAMP.
+                       10 FS-CURRENT-DATE.
+                           15 FS-YEAR         PIC 9(04).
+                           15 FS-MONTH        PIC 9(02).
+                           15 FS-DAY          PIC 9(02).
+                       10 FS-TIME.
+                           15 FS-HOURS        PIC 9(02).
+                           15 FS-MINUTE       PIC 9(02).
+                           15 FS-SECOND       PIC 9(02).
+                           15 FS-MILLISECONDS PIC 9(02).
        WORKING-STORAGE SECTION.
            01 WS-FILE-STATUS              PIC X(2).
            01 WS-FILE-NAME                PIC X(100).
+           01 WS-EOF-FLAG                 PIC X(1) VALUE "N".
+               88 WS-EOF                  VALUE "Y".
            01 WS-RECORD-DATA.
                05 WS-RECORD-ID            PIC 9(10).
                05 WS-NAME                 PIC X(100).
-      *>          05 WS-TIMESTAMP.
-      *>              10 WS-CURRENT-DATE.
-      *>                  15 WS-YEAR         PIC 9(04).
-      *>                  15 WS-MONTH        PIC 9(02).
-      *>                  15 WS-DAY          PIC 9(02).
-      *>              10 WS-TIME.
-      *>                  15 WS-HOURS        PIC 9(02).
-      *>                  15 WS-MINUTE       PIC 9(02).
-      *>                  15 WS-SECOND       PIC 9(02).
-      *>                  15 WS-MILLISECONDS PIC 9(02).
+               05 WS-TIMESTAMP.
+                   10 WS-CURRENT-DATE.
+                       15 WS-YEAR         PIC 9(04).
+                       15 WS-MONTH        PIC 9(02).
+                       15 WS-DAY          PIC 9(02).
+                   10 WS-TIME.
+                       15 WS-HOURS        PIC 9(02).
+                       15 WS-MINUTE       PIC 9(02).
+                       15 WS-SECOND       PIC 9(02).
+                       15 WS-MILLISECONDS PIC 9(02).
 
            01 WS-COMMAND PIC 9(2) VALUE 0.
            01 WS-INPUT-ID PIC 9(10).
+           01 WS-VALIDATE-NUMERIC PIC S9(18)V99.
+           01 WS-VALIDATE-MIN PIC S9(18)V99 VALUE 0.
+           01 WS-VALIDATE-MAX PIC S9(18)V99 VALUE 4.
+           01 WS-VALIDATE-PROMPT PIC X(60)
+               VALUE "enter a number from 0 to 4".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter file name"
@@ -59,7 +66,7 @@
 
            PERFORM PRINT-HELP-PARA
            DISPLAY "Enter a command:"
-           ACCEPT WS-COMMAND
+           PERFORM ACCEPT-COMMAND-PARA
            PERFORM UNTIL WS-COMMAND = 0
                IF WS-COMMAND = 1
                    PERFORM READ-RECORD-PARA
@@ -67,24 +74,42 @@
                    IF WS-COMMAND = 2
                        PERFORM WRITE-RECORD-PARA
                    ELSE
-                       DISPLAY "Invalid option"
-                       PERFORM PRINT-HELP-PARA
+                       IF WS-COMMAND = 3
+                           PERFORM DELETE-RECORD-PARA
+                       ELSE
+                           IF WS-COMMAND = 4
+                               PERFORM LIST-RECORDS-PARA
+                           ELSE
+                               DISPLAY "Invalid option"
+                               PERFORM PRINT-HELP-PARA
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
 
                DISPLAY "Enter a command:"
-               ACCEPT WS-COMMAND
+               PERFORM ACCEPT-COMMAND-PARA
            END-PERFORM
 
            CLOSE FS-RECORD-FILE
 
            STOP RUN.
 
+       ACCEPT-COMMAND-PARA.
+           ACCEPT WS-COMMAND
+           MOVE WS-COMMAND TO WS-VALIDATE-NUMERIC
+           CALL "VALIDATE-RANGE" USING WS-VALIDATE-PROMPT
+               WS-VALIDATE-MIN WS-VALIDATE-MAX WS-VALIDATE-NUMERIC
+           MOVE WS-VALIDATE-NUMERIC TO WS-COMMAND
+           .
+
        PRINT-HELP-PARA.
            DISPLAY "This is the help message"
            DISPLAY "0) Quit"
            DISPLAY "1) Read record by id"
            DISPLAY "2) Write record by id"
+           DISPLAY "3) Delete record by id"
+           DISPLAY "4) List all records"
            .
 
        READ-RECORD-PARA.
@@ -108,16 +133,56 @@
            ACCEPT WS-RECORD-ID
            DISPLAY "Enter name:"
            ACCEPT WS-NAME
-      *>      MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
 
            MOVE WS-RECORD-DATA TO FS-RECORD-DATA
            WRITE FS-RECORD-DATA
                INVALID KEY
-                   DISPLAY "invalid write: "FS-RECORD-ID
+                   PERFORM UPDATE-RECORD-PARA
                NOT INVALID KEY
                    DISPLAY "write key: "FS-RECORD-ID
            END-WRITE
            .
 
+       UPDATE-RECORD-PARA.
+           DISPLAY "Record exists - updating in place: "FS-RECORD-ID
+           REWRITE FS-RECORD-DATA
+               INVALID KEY
+                   DISPLAY "invalid update: "FS-RECORD-ID
+               NOT INVALID KEY
+                   DISPLAY "updated key: "FS-RECORD-ID
+           END-REWRITE
+           .
+
+       DELETE-RECORD-PARA.
+           DISPLAY "Enter ID to delete"
+           ACCEPT WS-INPUT-ID
+           MOVE WS-INPUT-ID TO FS-RECORD-ID
+           DELETE FS-RECORD-FILE RECORD
+               INVALID KEY
+                   DISPLAY "invalid delete: "FS-RECORD-ID
+               NOT INVALID KEY
+                   DISPLAY "deleted key: "FS-RECORD-ID
+           END-DELETE
+           .
+
+       LIST-RECORDS-PARA.
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE LOW-VALUES TO FS-RECORD-ID
+           START FS-RECORD-FILE KEY IS GREATER THAN OR EQUAL
+               FS-RECORD-ID
+               INVALID KEY
+                   DISPLAY "No records found"
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START
+           PERFORM UNTIL WS-EOF
+               READ FS-RECORD-FILE NEXT RECORD INTO FS-RECORD-DATA
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY "ID: "FS-RECORD-ID" Name: "FS-NAME
+               END-READ
+           END-PERFORM
+           .
 
        END PROGRAM WRITE-FILE-BY-INDEX.
