@@ -47,7 +47,35 @@
                    10 WS-DISPLAY-SECOND          PIC 9(2).
                    10 WS-DISPLAY-MILLISECONDS    PIC 9(2).
 
-               01 WS-MESSAGE                     PIC X(1000).
+               01 WS-PREV-DATE-AS-INT            PIC 9(9).
+               01 WS-PREV-DATE-DATA.
+                   05 WS-PREV-DATE.
+                       10 WS-PREV-YEAR           PIC 9(4).
+                       10 WS-PREV-MONTH          PIC 9(2).
+                       10 WS-PREV-DAY            PIC 9(2).
+                   05 WS-PREV-TIME.
+                       10 WS-PREV-HOURS          PIC 9(2).
+                       10 WS-PREV-MINUTE         PIC 9(2).
+                       10 WS-PREV-SECOND         PIC 9(2).
+                       10 WS-PREV-MILLISECONDS   PIC 9(2).
+
+               01 WS-CHECKPOINT-DIFFERENCE.
+                   10 WS-CP-DAY-DIFFERENCE         PIC S9(6).
+                   10 WS-CP-HOUR-DIFFERENCE        PIC S9(2).
+                   10 WS-CP-MINUTE-DIFFERENCE      PIC S9(2).
+                   10 WS-CP-SECOND-DIFFERENCE      PIC S9(2).
+                   10 WS-CP-MILLISECOND-DIFFERENCE PIC S9(2).
+
+               01 WS-CP-DISPLAY-DATE.
+                   10 WS-CP-DISPLAY-DAY          PIC 9(6).
+                   10 WS-CP-DISPLAY-HOUR         PIC 9(2).
+                   10 WS-CP-DISPLAY-MINUTE       PIC 9(2).
+                   10 WS-CP-DISPLAY-SECOND       PIC 9(2).
+                   10 WS-CP-DISPLAY-MILLISECONDS PIC 9(2).
+
+               01 WS-CHECKPOINT-LABEL            PIC X(50).
+               01 WS-CHECKPOINT-NUM              PIC 9(3) VALUE 0.
+               01 WS-DONE-FLAG                   PIC X(1) VALUE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-DATA.
@@ -55,28 +83,56 @@
            USING WS-START-YEAR WS-START-MONTH WS-START-DAY
                WS-START-DATE-AS-INT
 
+           MOVE WS-START-DATE-DATA TO WS-PREV-DATE-DATA
+           MOVE WS-START-DATE-AS-INT TO WS-PREV-DATE-AS-INT
+
            DISPLAY "This program times how long it takes to run."
-           DISPLAY "Input something to end the program."
-           ACCEPT WS-MESSAGE
+           DISPLAY "Enter a label and press Enter to record a checkpoin
+      -         "t."
+           DISPLAY "Enter 'done' as the label to finish."
+
+           PERFORM CHECKPOINT-PARA UNTIL WS-DONE-FLAG = "Y"
 
-           MOVE FUNCTION CURRENT-DATE TO WS-END-DATE-DATA.
+           STOP RUN.
+
+       CHECKPOINT-PARA.
+           DISPLAY "Checkpoint label:"
+           ACCEPT WS-CHECKPOINT-LABEL
+           IF FUNCTION UPPER-CASE(WS-CHECKPOINT-LABEL) = "DONE"
+               MOVE "Y" TO WS-DONE-FLAG
+           ELSE
+               PERFORM RECORD-CHECKPOINT-PARA
+           END-IF
+           .
+
+       RECORD-CHECKPOINT-PARA.
+           ADD 1 TO WS-CHECKPOINT-NUM
+           MOVE FUNCTION CURRENT-DATE TO WS-END-DATE-DATA
            CALL "DATE-TO-DAYS"
            USING WS-END-YEAR WS-END-MONTH WS-END-DAY
                WS-END-DATE-AS-INT
 
            SUBTRACT WS-START-DATE-AS-INT FROM WS-END-DATE-AS-INT
            GIVING WS-DAY-DIFFERENCE
-
            PERFORM CALCULATE-TIME-DIFFERENCE-PARA
-
            MOVE WS-DATE-DIFFERENCE TO WS-DISPLAY-DATE
+
+           SUBTRACT WS-PREV-DATE-AS-INT FROM WS-END-DATE-AS-INT
+           GIVING WS-CP-DAY-DIFFERENCE
+           PERFORM CALCULATE-CHECKPOINT-DIFFERENCE-PARA
+           MOVE WS-CHECKPOINT-DIFFERENCE TO WS-CP-DISPLAY-DATE
+
+           DISPLAY "["WS-CHECKPOINT-NUM"] "WS-CHECKPOINT-LABEL
            IF WS-DAY-DIFFERENCE < 0
                PERFORM DISPLAY-NEGATIVE-DIFFERENCE-PARA
            ELSE
                PERFORM DISPLAY-DIFFERENCE-PARA
            END-IF
+           PERFORM DISPLAY-CHECKPOINT-DIFFERENCE-PARA
 
-           STOP RUN.
+           MOVE WS-END-DATE-DATA TO WS-PREV-DATE-DATA
+           MOVE WS-END-DATE-AS-INT TO WS-PREV-DATE-AS-INT
+           .
 
        CALCULATE-TIME-DIFFERENCE-PARA.
            SUBTRACT WS-START-HOURS
@@ -117,15 +173,65 @@
 
        DISPLAY-NEGATIVE-DIFFERENCE-PARA.
            DISPLAY "Seems like we're going back in time..."
-           DISPLAY "DD:HH:MM:SS "WS-DAY-DIFFERENCE":"
+           DISPLAY "  since start    DD:HH:MM:SS "WS-DAY-DIFFERENCE":"
            WS-DISPLAY-HOUR":"WS-DISPLAY-MINUTE":"
            WS-DISPLAY-SECOND"."WS-DISPLAY-MILLISECONDS.
 
        DISPLAY-DIFFERENCE-PARA.
-           DISPLAY "DD:HH:MM:SS "WS-DISPLAY-DAY":"
+           DISPLAY "  since start    DD:HH:MM:SS "WS-DISPLAY-DAY":"
            WS-DISPLAY-HOUR":"WS-DISPLAY-MINUTE":"
            WS-DISPLAY-SECOND"."WS-DISPLAY-MILLISECONDS.
 
+       CALCULATE-CHECKPOINT-DIFFERENCE-PARA.
+           SUBTRACT WS-PREV-HOURS
+           FROM WS-END-HOURS
+           GIVING WS-CP-HOUR-DIFFERENCE
+
+           SUBTRACT WS-PREV-MINUTE
+           FROM WS-END-MINUTE
+           GIVING WS-CP-MINUTE-DIFFERENCE
+
+           SUBTRACT WS-PREV-SECOND
+           FROM WS-END-SECOND
+           GIVING WS-CP-SECOND-DIFFERENCE
+
+           SUBTRACT WS-PREV-MILLISECONDS
+           FROM WS-END-MILLISECONDS
+           GIVING WS-CP-MILLISECOND-DIFFERENCE
+
+           IF WS-CP-MILLISECOND-DIFFERENCE < 0
+               ADD 100 TO WS-CP-MILLISECOND-DIFFERENCE
+               SUBTRACT 1 FROM WS-CP-SECOND-DIFFERENCE
+           END-IF
+
+           IF WS-CP-SECOND-DIFFERENCE < 0
+               ADD 60 TO WS-CP-SECOND-DIFFERENCE
+               SUBTRACT 1 FROM WS-CP-MINUTE-DIFFERENCE
+           END-IF
+
+           IF WS-CP-MINUTE-DIFFERENCE < 0
+               ADD 60 TO WS-CP-MINUTE-DIFFERENCE
+               SUBTRACT 1 FROM WS-CP-HOUR-DIFFERENCE
+           END-IF
+
+           IF WS-CP-HOUR-DIFFERENCE < 0
+               ADD 24 TO WS-CP-HOUR-DIFFERENCE
+               SUBTRACT 1 FROM WS-CP-DAY-DIFFERENCE
+           END-IF.
+
+       DISPLAY-CHECKPOINT-DIFFERENCE-PARA.
+           IF WS-CP-DAY-DIFFERENCE < 0
+               DISPLAY "  since previous DD:HH:MM:SS "
+                   WS-CP-DAY-DIFFERENCE":"WS-CP-DISPLAY-HOUR":"
+                   WS-CP-DISPLAY-MINUTE":"WS-CP-DISPLAY-SECOND"."
+                   WS-CP-DISPLAY-MILLISECONDS
+           ELSE
+               DISPLAY "  since previous DD:HH:MM:SS "
+                   WS-CP-DISPLAY-DAY":"WS-CP-DISPLAY-HOUR":"
+                   WS-CP-DISPLAY-MINUTE":"WS-CP-DISPLAY-SECOND"."
+                   WS-CP-DISPLAY-MILLISECONDS
+           END-IF.
+
        END PROGRAM TIME-IT.
 
 
